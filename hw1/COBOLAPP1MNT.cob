@@ -0,0 +1,671 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    COBOLAPP1MNT.
+000300 AUTHOR.        D BARRETT.
+000400 INSTALLATION.  ACADEMIC COMPUTING - HW1 ROSTER SYSTEM.
+000500 DATE-WRITTEN.  2026809.
+000600 DATE-COMPILED.
+000700*
+000800*-------------------------------------------------------------
+000900* MODIFICATION HISTORY
+001000*-------------------------------------------------------------
+001100* 2026809  DB   NEW PROGRAM - READS A TRANSACTION FILE OF
+001200*               HW1 ADDS, CHANGES AND DELETES AND APPLIES
+001300*               EACH ONE TO THE HW1 MASTER, USING THE SAME
+001400*               EDIT AND AUDIT-TRAIL CONVENTIONS AS COBOLAPP1.
+001420* 2026809  DB   HW1TRANS NOW CARRIES TRANS-STATUS AND TRANS-
+001440*               EFFECTIVE-DATE SO ADDS AND CHANGES CAN SET
+001460*               HW1-STATUS/HW1-EFFECTIVE-DATE ON THE MASTER.
+001480*               RENAMED THE FILE STATUS FIELD FOR HW1 TO
+001485*               WS-HW1-FILE-STATUS SINCE HW1REC NOW ALSO
+001490*               DEFINES A WS-HW1-STATUS DATA ITEM AND THE TWO
+001495*               NAMES COLLIDED.
+001496* 2026809  DB   6000-EDIT-RECORD NOW ALSO REJECTS ANY TRANSACTION
+001497*               WHOSE HW1-STATUS IS NOT ONE OF THE LEGAL CODES
+001498*               (A/D/P) INSTEAD OF LETTING A BAD TRANS-STATUS
+001499*               THROUGH TO THE MASTER UNCHECKED.
+001499* 2026809  DB   ADDED THE MISSING FILE STATUS CHECKS AFTER CLOSE
+001499*               HW1TRANS AND CLOSE MNTRPT IN 8000-TERMINATE, TO
+001499*               MATCH THE CLOSE HW1/CLOSE HW1AUDIT CHECKS
+001499*               ALREADY THERE. ALSO WIDENED THE AUDIT RECORD AND
+001499*               THE WS-AUDIT-BEFORE/WS-AUDIT-AFTER GROUPS TO
+001499*               CARRY OLD/NEW HW1-STATUS AND HW1-EFFECTIVE-DATE
+001499*               SO A STATUS-ONLY OR EFFECTIVE-DATE-ONLY CHANGE
+001499*               SHOWS UP IN THE AUDIT TRAIL.
+001500*-------------------------------------------------------------
+001600*
+001700 ENVIRONMENT DIVISION.
+001800 CONFIGURATION SECTION.
+001900 SOURCE-COMPUTER.   IBM-370.
+002000 OBJECT-COMPUTER.   IBM-370.
+002100 INPUT-OUTPUT SECTION.
+002200 FILE-CONTROL.
+002300*-------------------------------------------------------------
+002400*    HW1        -  ROSTER MASTER FILE, INDEXED BY HW1-ID
+002500*    HW1TRANS   -  ADD/CHANGE/DELETE TRANSACTION INPUT
+002600*    HW1AUDIT   -  BEFORE/AFTER AUDIT TRAIL (SAME FILE THE
+002700*                  COBOLAPP1 BATCH JOB APPENDS TO)
+002800*    MNTRPT     -  TRANSACTION ACCEPT/REJECT LOG
+002900*-------------------------------------------------------------
+003000     SELECT HW1 ASSIGN TO COBDD
+003100         ORGANIZATION IS INDEXED
+003200         ACCESS MODE IS DYNAMIC
+003300         RECORD KEY IS HW1-ID
+003400         FILE STATUS IS WS-HW1-FILE-STATUS.
+003500*
+003600     SELECT HW1TRANS ASSIGN TO COBDD8
+003700         ORGANIZATION IS SEQUENTIAL
+003800         FILE STATUS IS WS-TRANS-STATUS.
+003900*
+004000     SELECT HW1AUDIT ASSIGN TO COBDD2
+004100         ORGANIZATION IS SEQUENTIAL
+004200         FILE STATUS IS WS-AUDIT-STATUS.
+004300*
+004400     SELECT MNTRPT ASSIGN TO COBDD9
+004500         ORGANIZATION IS SEQUENTIAL
+004600         FILE STATUS IS WS-RPT-STATUS.
+004700*
+004800 DATA DIVISION.
+004900 FILE SECTION.
+005000 FD  HW1
+005100     LABEL RECORDS ARE STANDARD.
+005200 01  HW1-FILE.
+005300     COPY HW1REC
+005400         REPLACING ==PREFIX== BY HW1.
+005500*
+005600 FD  HW1TRANS
+005700     LABEL RECORDS ARE STANDARD.
+005800 01  HW1-TRANS-RECORD.
+005900     05  TRANS-CODE                  PIC X(01).
+006000         88  TRANS-ADD                   VALUE 'A'.
+006100         88  TRANS-CHANGE                VALUE 'C'.
+006200         88  TRANS-DELETE                VALUE 'D'.
+006300     05  TRANS-ID                    PIC 9(07).
+006400     05  TRANS-NAME                  PIC X(25).
+006500     05  TRANS-TEAM                  PIC X(20).
+006550     05  TRANS-STATUS                PIC X(01).
+006560         88  TRANS-STATUS-ACTIVE         VALUE 'A'.
+006570         88  TRANS-STATUS-DROPPED        VALUE 'D'.
+006580         88  TRANS-STATUS-PENDING        VALUE 'P'.
+006590     05  TRANS-EFFECTIVE-DATE        PIC 9(08).
+006600*
+006700 FD  HW1AUDIT
+006800     LABEL RECORDS ARE STANDARD.
+006900 01  HW1-AUDIT-FILE.
+007000     05  AUD-TIMESTAMP.
+007100         10  AUD-TS-DATE             PIC 9(08).
+007200         10  AUD-TS-TIME             PIC 9(08).
+007300     05  AUD-OPERATION               PIC X(01).
+007400         88  AUD-OP-ADD                  VALUE 'A'.
+007500         88  AUD-OP-CHANGE               VALUE 'C'.
+007600         88  AUD-OP-DELETE               VALUE 'D'.
+007700     05  AUD-OLD-ID                  PIC 9(07).
+007800     05  AUD-OLD-NAME                PIC X(25).
+007900     05  AUD-OLD-TEAM                PIC X(20).
+007920     05  AUD-OLD-STATUS              PIC X(01).
+007940     05  AUD-OLD-EFFECTIVE-DATE      PIC 9(08).
+008000     05  AUD-NEW-ID                  PIC 9(07).
+008100     05  AUD-NEW-NAME                PIC X(25).
+008200     05  AUD-NEW-TEAM                PIC X(20).
+008220     05  AUD-NEW-STATUS              PIC X(01).
+008240     05  AUD-NEW-EFFECTIVE-DATE      PIC 9(08).
+008300*
+008400 FD  MNTRPT
+008500     LABEL RECORDS ARE STANDARD.
+008600 01  MNTRPT-LINE                     PIC X(80).
+008700*
+008800 WORKING-STORAGE SECTION.
+008900*-------------------------------------------------------------
+009000*    WS-HW1  -  WORKING COPY OF THE ROSTER RECORD, BUILT AND
+009100*               EDITED BEFORE IT IS MOVED TO THE FILE RECORD.
+009200*-------------------------------------------------------------
+009300 01  WS-HW1.
+009400     COPY HW1REC
+009500         REPLACING ==PREFIX== BY WS-HW1.
+009600*
+009700*-------------------------------------------------------------
+009800*    WS-TRANS-EOF-SW  -  END OF THE TRANSACTION FILE
+009900*-------------------------------------------------------------
+010000 01  WS-TRANS-EOF-SW             PIC X(01).
+010100     88  WS-TRANS-EOF                VALUE 'Y'.
+010200     88  WS-TRANS-NOT-EOF            VALUE 'N'.
+010300*
+010400*-------------------------------------------------------------
+010500*    WS-EDIT-CONTROLS  -  SWITCHES AND MESSAGE FOR THE
+010600*                         5000-EDIT-RECORD VALIDATION PASS.
+010700*-------------------------------------------------------------
+010800 01  WS-EDIT-CONTROLS.
+010900     05  WS-EDIT-SWITCH              PIC X(01).
+011000         88  WS-EDIT-VALID               VALUE 'Y'.
+011100         88  WS-EDIT-INVALID             VALUE 'N'.
+011200     05  WS-EDIT-DUP-SWITCH          PIC X(01).
+011300         88  WS-EDIT-CHECK-DUP           VALUE 'Y'.
+011400         88  WS-EDIT-SKIP-DUP            VALUE 'N'.
+011500     05  WS-EDIT-MESSAGE             PIC X(40).
+011600*
+011700*-------------------------------------------------------------
+011800*    WS-AUDIT-BEFORE / WS-AUDIT-AFTER  -  BEFORE AND AFTER
+011900*        IMAGES CAPTURED BY THE TRANSACTION PARAGRAPHS AND
+012000*        HANDED TO 6000-WRITE-AUDIT-RECORD.
+012100*-------------------------------------------------------------
+012200 01  WS-AUDIT-BEFORE.
+012300     05  WS-AUDIT-BEFORE-ID          PIC 9(07).
+012400     05  WS-AUDIT-BEFORE-NAME        PIC X(25).
+012500     05  WS-AUDIT-BEFORE-TEAM        PIC X(20).
+012520     05  WS-AUDIT-BEFORE-STATUS      PIC X(01).
+012540     05  WS-AUDIT-BEFORE-EFF-DATE    PIC 9(08).
+012600 01  WS-AUDIT-AFTER.
+012700     05  WS-AUDIT-AFTER-ID           PIC 9(07).
+012800     05  WS-AUDIT-AFTER-NAME         PIC X(25).
+012900     05  WS-AUDIT-AFTER-TEAM         PIC X(20).
+012920     05  WS-AUDIT-AFTER-STATUS       PIC X(01).
+012940     05  WS-AUDIT-AFTER-EFF-DATE     PIC 9(08).
+013000 01  WS-AUDIT-OP-SWITCH              PIC X(01).
+013100     88  WS-AUDIT-OP-IS-ADD              VALUE 'A'.
+013200     88  WS-AUDIT-OP-IS-CHANGE          VALUE 'C'.
+013300     88  WS-AUDIT-OP-IS-DELETE          VALUE 'D'.
+013400*
+013500*-------------------------------------------------------------
+013600*    FILE STATUS FIELDS  -  CHECKED AFTER EVERY OPEN, READ,
+013700*        WRITE, REWRITE, DELETE AND CLOSE.
+013800*-------------------------------------------------------------
+013900 01  WS-HW1-FILE-STATUS                   PIC X(02).
+014000     88  WS-HW1-FILE-STATUS-OK                VALUE '00'.
+014100     88  WS-HW1-FILE-STATUS-NOTFND            VALUE '23'.
+014200 01  WS-TRANS-STATUS                 PIC X(02).
+014300     88  WS-TRANS-STATUS-OK              VALUE '00'.
+014400 01  WS-AUDIT-STATUS                 PIC X(02).
+014500     88  WS-AUDIT-STATUS-OK              VALUE '00'.
+014600 01  WS-RPT-STATUS                   PIC X(02).
+014700     88  WS-RPT-STATUS-OK                VALUE '00'.
+014800*
+014900*-------------------------------------------------------------
+015000*    RUN COUNTERS
+015100*-------------------------------------------------------------
+015200 01  WS-ACCEPT-COUNT             PIC 9(07)   COMP VALUE ZERO.
+015300 01  WS-REJECT-COUNT             PIC 9(07)   COMP VALUE ZERO.
+015400*
+015500*-------------------------------------------------------------
+015600*    MNTRPT LINE LAYOUTS
+015700*-------------------------------------------------------------
+015800 01  WS-TRANS-LINE.
+015900     05  FILLER                  PIC X(01)   VALUE SPACES.
+016000     05  TL-CODE                 PIC X(01).
+016100     05  FILLER                  PIC X(01)   VALUE SPACES.
+016200     05  TL-ID                   PIC 9(07).
+016300     05  FILLER                  PIC X(01)   VALUE SPACES.
+016400     05  TL-RESULT               PIC X(08).
+016500     05  FILLER                  PIC X(01)   VALUE SPACES.
+016600     05  TL-MESSAGE              PIC X(40).
+016700*
+016800 01  WS-TOTAL-LINE.
+016900     05  FILLER                  PIC X(01)   VALUE SPACES.
+017000     05  TOT-LABEL               PIC X(30).
+017100     05  TOT-COUNT               PIC ZZZZZZ9.
+017200     05  FILLER                  PIC X(42)   VALUE SPACES.
+017300*
+017400 PROCEDURE DIVISION.
+017500*=============================================================
+017600 0000-MAINLINE SECTION.
+017700*=============================================================
+017800     PERFORM 1000-INITIALIZE
+017900         THRU 1000-EXIT.
+018000     PERFORM 2000-PROCESS-TRANSACTION
+018100         THRU 2000-EXIT
+018200         UNTIL WS-TRANS-EOF.
+018300     PERFORM 8000-TERMINATE
+018400         THRU 8000-EXIT.
+018500     STOP RUN.
+018600*
+018700*=============================================================
+018800* 1000-INITIALIZE  -  OPEN THE MASTER, THE TRANSACTION FILE,
+018900*     THE AUDIT TRAIL AND THE TRANSACTION LOG, AND READ THE
+019000*     FIRST TRANSACTION.
+019100*=============================================================
+019200 1000-INITIALIZE.
+019300     OPEN I-O HW1.
+019400     IF NOT WS-HW1-FILE-STATUS-OK
+019500         DISPLAY 'OPEN I-O HW1 FAILED - FILE STATUS = '
+019600             WS-HW1-FILE-STATUS
+019700         PERFORM 9900-ABEND
+019800             THRU 9900-EXIT
+019900     END-IF.
+020000     OPEN INPUT HW1TRANS.
+020100     IF NOT WS-TRANS-STATUS-OK
+020200         DISPLAY 'OPEN INPUT HW1TRANS FAILED - FILE STATUS = '
+020300             WS-TRANS-STATUS
+020400         PERFORM 9900-ABEND
+020500             THRU 9900-EXIT
+020600     END-IF.
+020700     OPEN EXTEND HW1AUDIT.
+020800     IF NOT WS-AUDIT-STATUS-OK
+020900         DISPLAY 'OPEN EXTEND HW1AUDIT FAILED - FILE STATUS = '
+021000             WS-AUDIT-STATUS
+021100         PERFORM 9900-ABEND
+021200             THRU 9900-EXIT
+021300     END-IF.
+021400     OPEN OUTPUT MNTRPT.
+021500     IF NOT WS-RPT-STATUS-OK
+021600         DISPLAY 'OPEN OUTPUT MNTRPT FAILED - FILE STATUS = '
+021700             WS-RPT-STATUS
+021800         PERFORM 9900-ABEND
+021900             THRU 9900-EXIT
+022000     END-IF.
+022100     SET WS-TRANS-NOT-EOF TO TRUE.
+022200     PERFORM 1100-READ-TRANS
+022300         THRU 1100-EXIT.
+022400 1000-EXIT.
+022500     EXIT.
+022600*
+022700*=============================================================
+022800* 1100-READ-TRANS  -  READ THE NEXT TRANSACTION RECORD.
+022900*=============================================================
+023000 1100-READ-TRANS.
+023100     READ HW1TRANS
+023200         AT END
+023300             SET WS-TRANS-EOF        TO TRUE
+023400     END-READ.
+023500     IF NOT WS-TRANS-STATUS-OK AND NOT WS-TRANS-EOF
+023600         DISPLAY 'READ HW1TRANS FAILED - FILE STATUS = '
+023700             WS-TRANS-STATUS
+023800         PERFORM 9900-ABEND
+023900             THRU 9900-EXIT
+024000     END-IF.
+024100 1100-EXIT.
+024200     EXIT.
+024300*
+024400*=============================================================
+024500* 2000-PROCESS-TRANSACTION  -  APPLY ONE TRANSACTION TO THE
+024600*     MASTER, LOG THE RESULT, AND READ THE NEXT ONE.
+024700*=============================================================
+024800 2000-PROCESS-TRANSACTION.
+024900     EVALUATE TRUE
+025000         WHEN TRANS-ADD
+025100             PERFORM 3000-ADD-RECORD
+025200                 THRU 3000-EXIT
+025300         WHEN TRANS-CHANGE
+025400             PERFORM 4000-CHANGE-RECORD
+025500                 THRU 4000-EXIT
+025600         WHEN TRANS-DELETE
+025700             PERFORM 5000-DELETE-RECORD
+025800                 THRU 5000-EXIT
+025900         WHEN OTHER
+026000             MOVE TRANS-CODE         TO TL-CODE
+026100             MOVE TRANS-ID           TO TL-ID
+026200             MOVE 'REJECTED'         TO TL-RESULT
+026300             MOVE 'UNKNOWN TRANSACTION CODE' TO TL-MESSAGE
+026400             PERFORM 7000-WRITE-LOG-LINE
+026500                 THRU 7000-EXIT
+026600             ADD 1                   TO WS-REJECT-COUNT
+026700     END-EVALUATE.
+026800     PERFORM 1100-READ-TRANS
+026900         THRU 1100-EXIT.
+027000 2000-EXIT.
+027100     EXIT.
+027200*
+027300*=============================================================
+027400* 3000-ADD-RECORD  -  ADD A NEW ROSTER RECORD FROM THE
+027500*     TRANSACTION, AFTER EDIT.
+027600*=============================================================
+027700 3000-ADD-RECORD.
+027800     MOVE TRANS-ID                   TO WS-HW1-ID.
+027900     MOVE TRANS-NAME                 TO WS-HW1-NAME.
+028000     MOVE TRANS-TEAM                 TO WS-HW1-TEAM.
+028050     MOVE TRANS-STATUS               TO WS-HW1-STATUS.
+028070     MOVE TRANS-EFFECTIVE-DATE       TO WS-HW1-EFFECTIVE-DATE.
+028100     SET WS-EDIT-CHECK-DUP TO TRUE.
+028200     PERFORM 6000-EDIT-RECORD
+028300         THRU 6000-EXIT.
+028400     IF WS-EDIT-VALID
+028500         MOVE WS-HW1-ID              TO HW1-ID
+028600         MOVE WS-HW1-NAME            TO HW1-NAME
+028700         MOVE WS-HW1-TEAM            TO HW1-TEAM
+028750         MOVE WS-HW1-STATUS          TO HW1-STATUS
+028770         MOVE WS-HW1-EFFECTIVE-DATE  TO HW1-EFFECTIVE-DATE
+028800         WRITE HW1-FILE
+028900         END-WRITE
+029000         IF NOT WS-HW1-FILE-STATUS-OK
+029100             DISPLAY 'WRITE HW1-FILE FAILED - FILE STATUS = '
+029200                 WS-HW1-FILE-STATUS
+029300             PERFORM 9900-ABEND
+029400                 THRU 9900-EXIT
+029500         END-IF
+029600         MOVE ZERO                   TO WS-AUDIT-BEFORE-ID
+029700         MOVE SPACES                 TO WS-AUDIT-BEFORE-NAME
+029800         MOVE SPACES                 TO WS-AUDIT-BEFORE-TEAM
+029820         MOVE SPACES                 TO WS-AUDIT-BEFORE-STATUS
+029840         MOVE ZERO                   TO WS-AUDIT-BEFORE-EFF-DATE
+029900         MOVE WS-HW1-ID              TO WS-AUDIT-AFTER-ID
+030000         MOVE WS-HW1-NAME            TO WS-AUDIT-AFTER-NAME
+030100         MOVE WS-HW1-TEAM            TO WS-AUDIT-AFTER-TEAM
+030120         MOVE WS-HW1-STATUS          TO WS-AUDIT-AFTER-STATUS
+030140         MOVE WS-HW1-EFFECTIVE-DATE  TO WS-AUDIT-AFTER-EFF-DATE
+030200         SET WS-AUDIT-OP-IS-ADD TO TRUE
+030300         PERFORM 9000-WRITE-AUDIT-RECORD
+030400             THRU 9000-EXIT
+030500         MOVE 'A'                    TO TL-CODE
+030600         MOVE TRANS-ID               TO TL-ID
+030700         MOVE 'ACCEPTED'             TO TL-RESULT
+030800         MOVE SPACES                 TO TL-MESSAGE
+030900         PERFORM 7000-WRITE-LOG-LINE
+031000             THRU 7000-EXIT
+031100         ADD 1                       TO WS-ACCEPT-COUNT
+031200     ELSE
+031300         MOVE 'A'                    TO TL-CODE
+031400         MOVE TRANS-ID               TO TL-ID
+031500         MOVE 'REJECTED'             TO TL-RESULT
+031600         MOVE WS-EDIT-MESSAGE        TO TL-MESSAGE
+031700         PERFORM 7000-WRITE-LOG-LINE
+031800             THRU 7000-EXIT
+031900         ADD 1                       TO WS-REJECT-COUNT
+032000     END-IF.
+032100 3000-EXIT.
+032200     EXIT.
+032300*
+032400*=============================================================
+032500* 4000-CHANGE-RECORD  -  LOOK UP THE TRANSACTION KEY AND
+032600*     REWRITE THE NAME AND TEAM FROM THE TRANSACTION, AFTER
+032700*     EDIT.
+032800*=============================================================
+032900 4000-CHANGE-RECORD.
+033000     MOVE TRANS-ID TO HW1-ID.
+033100     READ HW1
+033200         KEY IS HW1-ID
+033300         INVALID KEY
+033400            IF NOT WS-HW1-FILE-STATUS-OK
+033402                AND NOT WS-HW1-FILE-STATUS-NOTFND
+033500                 DISPLAY 'READ HW1 FAILED - FILE STATUS = '
+033600                     WS-HW1-FILE-STATUS
+033700                 PERFORM 9900-ABEND
+033800                     THRU 9900-EXIT
+033900             END-IF
+034000             MOVE 'C'                TO TL-CODE
+034100             MOVE TRANS-ID           TO TL-ID
+034200             MOVE 'REJECTED'         TO TL-RESULT
+034300             MOVE 'HW1-ID NOT FOUND ON MASTER' TO TL-MESSAGE
+034400             PERFORM 7000-WRITE-LOG-LINE
+034500                 THRU 7000-EXIT
+034600             ADD 1                   TO WS-REJECT-COUNT
+034700         NOT INVALID KEY
+034800             MOVE HW1-ID             TO WS-AUDIT-BEFORE-ID
+034900             MOVE HW1-NAME           TO WS-AUDIT-BEFORE-NAME
+035000             MOVE HW1-TEAM           TO WS-AUDIT-BEFORE-TEAM
+035020             MOVE HW1-STATUS         TO WS-AUDIT-BEFORE-STATUS
+035040             MOVE HW1-EFFECTIVE-DATE TO WS-AUDIT-BEFORE-EFF-DATE
+035100             MOVE HW1-ID             TO WS-HW1-ID
+035200             MOVE TRANS-NAME         TO WS-HW1-NAME
+035300             MOVE TRANS-TEAM         TO WS-HW1-TEAM
+035320             MOVE TRANS-STATUS       TO WS-HW1-STATUS
+035340             MOVE TRANS-EFFECTIVE-DATE TO WS-HW1-EFFECTIVE-DATE
+035400             SET WS-EDIT-SKIP-DUP TO TRUE
+035500             PERFORM 6000-EDIT-RECORD
+035600                 THRU 6000-EXIT
+035700             IF WS-EDIT-VALID
+035800                 MOVE WS-HW1-NAME    TO HW1-NAME
+035900                 MOVE WS-HW1-TEAM    TO HW1-TEAM
+035950                 MOVE WS-HW1-STATUS  TO HW1-STATUS
+035970                 MOVE WS-HW1-EFFECTIVE-DATE TO HW1-EFFECTIVE-DATE
+036000                 REWRITE HW1-FILE
+036100                 END-REWRITE
+036200                 IF NOT WS-HW1-FILE-STATUS-OK
+036300                     DISPLAY 'REWRITE HW1-FILE FAILED - FILE '
+036400                         'STATUS = ' WS-HW1-FILE-STATUS
+036500                     PERFORM 9900-ABEND
+036600                         THRU 9900-EXIT
+036700                 END-IF
+036800                 MOVE WS-HW1-ID      TO WS-AUDIT-AFTER-ID
+036900                 MOVE WS-HW1-NAME    TO WS-AUDIT-AFTER-NAME
+037000                 MOVE WS-HW1-TEAM    TO WS-AUDIT-AFTER-TEAM
+037020                 MOVE WS-HW1-STATUS  TO WS-AUDIT-AFTER-STATUS
+037040                 MOVE WS-HW1-EFFECTIVE-DATE
+037060                     TO WS-AUDIT-AFTER-EFF-DATE
+037100                 SET WS-AUDIT-OP-IS-CHANGE TO TRUE
+037200                 PERFORM 9000-WRITE-AUDIT-RECORD
+037300                     THRU 9000-EXIT
+037400                 MOVE 'C'            TO TL-CODE
+037500                 MOVE TRANS-ID       TO TL-ID
+037600                 MOVE 'ACCEPTED'     TO TL-RESULT
+037700                 MOVE SPACES         TO TL-MESSAGE
+037800                 PERFORM 7000-WRITE-LOG-LINE
+037900                     THRU 7000-EXIT
+038000                 ADD 1               TO WS-ACCEPT-COUNT
+038100             ELSE
+038200                 MOVE 'C'            TO TL-CODE
+038300                 MOVE TRANS-ID       TO TL-ID
+038400                 MOVE 'REJECTED'     TO TL-RESULT
+038500                 MOVE WS-EDIT-MESSAGE TO TL-MESSAGE
+038600                 PERFORM 7000-WRITE-LOG-LINE
+038700                     THRU 7000-EXIT
+038800                 ADD 1               TO WS-REJECT-COUNT
+038900             END-IF
+039000     END-READ.
+039100 4000-EXIT.
+039200     EXIT.
+039300*
+039400*=============================================================
+039500* 5000-DELETE-RECORD  -  LOOK UP THE TRANSACTION KEY AND
+039600*     REMOVE IT FROM THE MASTER. NO EDIT PASS APPLIES TO A
+039700*     DELETE - THE ONLY REQUIREMENT IS THAT THE KEY EXISTS.
+039800*=============================================================
+039900 5000-DELETE-RECORD.
+040000     MOVE TRANS-ID TO HW1-ID.
+040100     READ HW1
+040200         KEY IS HW1-ID
+040300         INVALID KEY
+040400            IF NOT WS-HW1-FILE-STATUS-OK
+040402                AND NOT WS-HW1-FILE-STATUS-NOTFND
+040500                 DISPLAY 'READ HW1 FAILED - FILE STATUS = '
+040600                     WS-HW1-FILE-STATUS
+040700                 PERFORM 9900-ABEND
+040800                     THRU 9900-EXIT
+040900             END-IF
+041000             MOVE 'D'                TO TL-CODE
+041100             MOVE TRANS-ID           TO TL-ID
+041200             MOVE 'REJECTED'         TO TL-RESULT
+041300             MOVE 'HW1-ID NOT FOUND ON MASTER' TO TL-MESSAGE
+041400             PERFORM 7000-WRITE-LOG-LINE
+041500                 THRU 7000-EXIT
+041600             ADD 1                   TO WS-REJECT-COUNT
+041700         NOT INVALID KEY
+041800             MOVE HW1-ID             TO WS-AUDIT-BEFORE-ID
+041900             MOVE HW1-NAME           TO WS-AUDIT-BEFORE-NAME
+042000             MOVE HW1-TEAM           TO WS-AUDIT-BEFORE-TEAM
+042020             MOVE HW1-STATUS         TO WS-AUDIT-BEFORE-STATUS
+042040             MOVE HW1-EFFECTIVE-DATE TO WS-AUDIT-BEFORE-EFF-DATE
+042100             DELETE HW1
+042200             END-DELETE
+042300             IF NOT WS-HW1-FILE-STATUS-OK
+042400                 DISPLAY 'DELETE HW1 FAILED - FILE STATUS = '
+042500                     WS-HW1-FILE-STATUS
+042600                 PERFORM 9900-ABEND
+042700                     THRU 9900-EXIT
+042800             END-IF
+042900             MOVE ZERO               TO WS-AUDIT-AFTER-ID
+043000             MOVE SPACES             TO WS-AUDIT-AFTER-NAME
+043100             MOVE SPACES             TO WS-AUDIT-AFTER-TEAM
+043120             MOVE SPACES             TO WS-AUDIT-AFTER-STATUS
+043140             MOVE ZERO               TO WS-AUDIT-AFTER-EFF-DATE
+043200             SET WS-AUDIT-OP-IS-DELETE TO TRUE
+043300             PERFORM 9000-WRITE-AUDIT-RECORD
+043400                 THRU 9000-EXIT
+043500             MOVE 'D'                TO TL-CODE
+043600             MOVE TRANS-ID           TO TL-ID
+043700             MOVE 'ACCEPTED'         TO TL-RESULT
+043800             MOVE SPACES             TO TL-MESSAGE
+043900             PERFORM 7000-WRITE-LOG-LINE
+044000                 THRU 7000-EXIT
+044100             ADD 1                   TO WS-ACCEPT-COUNT
+044200     END-READ.
+044300 5000-EXIT.
+044400     EXIT.
+044500*
+044600*=============================================================
+044700* 6000-EDIT-RECORD  -  VALIDATE WS-HW1 BEFORE IT IS ALLOWED
+044800*     ONTO THE MASTER BY AN ADD OR CHANGE:
+044900*       - HW1-ID MUST BE NUMERIC AND NON-ZERO
+045000*       - HW1-NAME MUST NOT BE BLANK
+045100*       - HW1-TEAM MUST NOT BE BLANK
+045150*       - HW1-STATUS MUST BE ONE OF THE LEGAL CODES (ACTIVE,
+045160*         DROPPED, PENDING)
+045200*       - HW1-ID MUST NOT ALREADY BE ON THE MASTER WHEN THE
+045300*         CALLER IS ADDING A NEW RECORD (WS-EDIT-CHECK-DUP)
+045400*=============================================================
+045500 6000-EDIT-RECORD.
+045600     SET WS-EDIT-VALID TO TRUE.
+045700     MOVE SPACES TO WS-EDIT-MESSAGE.
+045800     IF WS-HW1-ID IS NOT NUMERIC OR WS-HW1-ID = ZERO
+045900         SET WS-EDIT-INVALID TO TRUE
+046000         MOVE 'HW1-ID MUST BE NUMERIC AND NON-ZERO'
+046100             TO WS-EDIT-MESSAGE
+046200     END-IF.
+046300     IF WS-EDIT-VALID AND WS-HW1-NAME = SPACES
+046400         SET WS-EDIT-INVALID TO TRUE
+046500         MOVE 'HW1-NAME MAY NOT BE BLANK' TO WS-EDIT-MESSAGE
+046600     END-IF.
+046700     IF WS-EDIT-VALID AND WS-HW1-TEAM = SPACES
+046800         SET WS-EDIT-INVALID TO TRUE
+046900         MOVE 'HW1-TEAM MAY NOT BE BLANK' TO WS-EDIT-MESSAGE
+047000     END-IF.
+047010     IF WS-EDIT-VALID
+047020             AND NOT WS-HW1-STATUS-ACTIVE
+047030             AND NOT WS-HW1-STATUS-DROPPED
+047040             AND NOT WS-HW1-STATUS-PENDING
+047050         SET WS-EDIT-INVALID TO TRUE
+047060         MOVE 'HW1-STATUS MUST BE A, D, OR P' TO WS-EDIT-MESSAGE
+047070     END-IF.
+047100     IF WS-EDIT-VALID AND WS-EDIT-CHECK-DUP
+047200         PERFORM 6100-CHECK-DUPLICATE
+047300             THRU 6100-EXIT
+047400     END-IF.
+047500 6000-EXIT.
+047600     EXIT.
+047700*
+047800*=============================================================
+047900* 6100-CHECK-DUPLICATE  -  REJECT THE ADD IF HW1-ID IS
+048000*     ALREADY ON THE MASTER.
+048100*=============================================================
+048200 6100-CHECK-DUPLICATE.
+048300     MOVE WS-HW1-ID TO HW1-ID.
+048400     READ HW1
+048500         KEY IS HW1-ID
+048600         INVALID KEY
+048700            IF NOT WS-HW1-FILE-STATUS-OK
+048702                AND NOT WS-HW1-FILE-STATUS-NOTFND
+048800                 DISPLAY 'READ HW1 FAILED - FILE STATUS = '
+048900                     WS-HW1-FILE-STATUS
+049000                 PERFORM 9900-ABEND
+049100                     THRU 9900-EXIT
+049200             END-IF
+049300         NOT INVALID KEY
+049400             SET WS-EDIT-INVALID TO TRUE
+049500             MOVE 'DUPLICATE HW1-ID ALREADY ON MASTER'
+049600                 TO WS-EDIT-MESSAGE
+049700     END-READ.
+049800 6100-EXIT.
+049900     EXIT.
+050000*
+050100*=============================================================
+050200* 7000-WRITE-LOG-LINE  -  WRITE ONE TRANSACTION RESULT LINE
+050300*     TO MNTRPT.
+050400*=============================================================
+050500 7000-WRITE-LOG-LINE.
+050600     WRITE MNTRPT-LINE FROM WS-TRANS-LINE.
+050700     IF NOT WS-RPT-STATUS-OK
+050800         DISPLAY 'WRITE MNTRPT FAILED - FILE STATUS = '
+050900             WS-RPT-STATUS
+051000         PERFORM 9900-ABEND
+051100             THRU 9900-EXIT
+051200     END-IF.
+051300 7000-EXIT.
+051400     EXIT.
+051500*
+051600*=============================================================
+051700* 8000-TERMINATE  -  PRINT THE RUN TOTALS AND CLOSE THE
+051800*     FILES.
+051900*=============================================================
+052000 8000-TERMINATE.
+052100     MOVE 'TRANSACTIONS ACCEPTED       ='  TO TOT-LABEL.
+052200     MOVE WS-ACCEPT-COUNT            TO TOT-COUNT.
+052300     WRITE MNTRPT-LINE FROM WS-TOTAL-LINE.
+052400     MOVE 'TRANSACTIONS REJECTED       ='  TO TOT-LABEL.
+052500     MOVE WS-REJECT-COUNT            TO TOT-COUNT.
+052600     WRITE MNTRPT-LINE FROM WS-TOTAL-LINE.
+052700     CLOSE HW1.
+052800     IF NOT WS-HW1-FILE-STATUS-OK
+052850         DISPLAY 'CLOSE HW1 FAILED - FILE STATUS = '
+052870             WS-HW1-FILE-STATUS
+053000         PERFORM 9900-ABEND
+053100             THRU 9900-EXIT
+053200     END-IF.
+053300     CLOSE HW1TRANS.
+053320     IF NOT WS-TRANS-STATUS-OK
+053340         DISPLAY 'CLOSE HW1TRANS FAILED - FILE STATUS = '
+053360             WS-TRANS-STATUS
+053380         PERFORM 9900-ABEND
+053390             THRU 9900-EXIT
+053395     END-IF.
+053400     CLOSE HW1AUDIT.
+053500     IF NOT WS-AUDIT-STATUS-OK
+053600         DISPLAY 'CLOSE HW1AUDIT FAILED - FILE STATUS = '
+053700             WS-AUDIT-STATUS
+053800         PERFORM 9900-ABEND
+053900             THRU 9900-EXIT
+054000     END-IF.
+054100     CLOSE MNTRPT.
+054150     IF NOT WS-RPT-STATUS-OK
+054160         DISPLAY 'CLOSE MNTRPT FAILED - FILE STATUS = '
+054170             WS-RPT-STATUS
+054180         PERFORM 9900-ABEND
+054190             THRU 9900-EXIT
+054195     END-IF.
+054200 8000-EXIT.
+054300     EXIT.
+054400*
+054500*=============================================================
+054600* 9000-WRITE-AUDIT-RECORD  -  APPEND ONE BEFORE/AFTER ENTRY
+054700*     TO HW1AUDIT FOR THE ADD, CHANGE OR DELETE JUST
+054800*     COMPLETED.
+054900*=============================================================
+055000 9000-WRITE-AUDIT-RECORD.
+055100     ACCEPT AUD-TS-DATE FROM DATE YYYYMMDD.
+055200     ACCEPT AUD-TS-TIME FROM TIME.
+055300     EVALUATE TRUE
+055400         WHEN WS-AUDIT-OP-IS-ADD
+055500             SET AUD-OP-ADD TO TRUE
+055600         WHEN WS-AUDIT-OP-IS-CHANGE
+055700             SET AUD-OP-CHANGE TO TRUE
+055800         WHEN WS-AUDIT-OP-IS-DELETE
+055900             SET AUD-OP-DELETE TO TRUE
+056000     END-EVALUATE.
+056100     MOVE WS-AUDIT-BEFORE-ID         TO AUD-OLD-ID.
+056200     MOVE WS-AUDIT-BEFORE-NAME       TO AUD-OLD-NAME.
+056300     MOVE WS-AUDIT-BEFORE-TEAM       TO AUD-OLD-TEAM.
+056320     MOVE WS-AUDIT-BEFORE-STATUS     TO AUD-OLD-STATUS.
+056340     MOVE WS-AUDIT-BEFORE-EFF-DATE   TO AUD-OLD-EFFECTIVE-DATE.
+056400     MOVE WS-AUDIT-AFTER-ID          TO AUD-NEW-ID.
+056500     MOVE WS-AUDIT-AFTER-NAME        TO AUD-NEW-NAME.
+056600     MOVE WS-AUDIT-AFTER-TEAM        TO AUD-NEW-TEAM.
+056620     MOVE WS-AUDIT-AFTER-STATUS      TO AUD-NEW-STATUS.
+056640     MOVE WS-AUDIT-AFTER-EFF-DATE    TO AUD-NEW-EFFECTIVE-DATE.
+056700     WRITE HW1-AUDIT-FILE
+056800     END-WRITE.
+056900     IF NOT WS-AUDIT-STATUS-OK
+057000         DISPLAY 'WRITE HW1AUDIT FAILED - FILE STATUS = '
+057100             WS-AUDIT-STATUS
+057200         PERFORM 9900-ABEND
+057300             THRU 9900-EXIT
+057400     END-IF.
+057500 9000-EXIT.
+057600     EXIT.
+057700*
+057800*=============================================================
+057900* 9900-ABEND  -  DISPLAY THE FAILURE (ALREADY LOGGED BY THE
+058000*     CALLER) AND END THE RUN WITH A NON-ZERO RETURN CODE SO
+058100*     THE JOB STEP CONDITION CODE REFLECTS THE FAILURE.
+058200*=============================================================
+058300 9900-ABEND.
+058400     DISPLAY 'COBOLAPP1MNT ABENDING - SEE FILE STATUS MESSAGE'.
+058500     DISPLAY 'ABOVE'.
+058600     MOVE 16 TO RETURN-CODE.
+058700     STOP RUN.
+058800 9900-EXIT.
+058900     EXIT.

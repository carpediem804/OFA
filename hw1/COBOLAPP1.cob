@@ -1,44 +1,583 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. COBOLAPP1.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-       SELECT HW1 ASSIGN TO COBDD
-           ORGANIZATION IS SEQUENTIAL
-           ACCESS IS SEQUENTIAL.
-
-       DATA DIVISION.
-         FILE SECTION.
-         FD HW1.
-         01 HW1-FILE.
-             05 HW1-ID   PIC 9(7).
-             05 HW1-NAME PIC X(25).
-             05 HW1-TEAM PIC X(20).
-
-       WORKING-STORAGE SECTION.
-       01 WS-HW1.
-           05 WS-HW1-ID   PIC 9(7).
-           05 WS-HW1-NAME PIC X(25).
-           05 WS-HW1-TEAM PIC X(20).
-
-
-       PROCEDURE DIVISION.
-           OPEN OUTPUT HW1.
-              MOVE 0000000 TO HW1-ID.
-              MOVE 'NAME' TO HW1-NAME.
-              MOVE 'TEAM NAME' TO HW1-TEAM.
-           WRITE HW1-FILE
-           END-WRITE.
-           CLOSE HW1.
-           OPEN I-O HW1.
-           READ HW1
-           END-READ.
-              MOVE 2020315 TO HW1-ID.
-              MOVE 'JO UNHEE' TO HW1-NAME.
-              MOVE 'MW3-4' TO HW1-TEAM.
-           REWRITE HW1-FILE
-           END-REWRITE.
-           CLOSE HW1.
-        STOP RUN.
-
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    COBOLAPP1.
+000120 AUTHOR.        D BARRETT.
+000130 INSTALLATION.  ACADEMIC COMPUTING - HW1 ROSTER SYSTEM.
+000140 DATE-WRITTEN.  2020315.
+000150 DATE-COMPILED.
+000160*
+000170*-------------------------------------------------------------
+000180* MODIFICATION HISTORY
+000190*-------------------------------------------------------------
+000200* 2020315  DB   ORIGINAL PROGRAM - SINGLE RECORD STUB.
+000210* 2026809  DB   CONVERTED HW1 FROM A ONE-RECORD SEQUENTIAL
+000220*               FILE TO AN INDEXED MASTER KEYED ON HW1-ID SO
+000230*               RECORDS CAN BE ADDED AND UPDATED BY KEY
+000240*               INSTEAD OF THE FILE BEING A SINGLE-RECORD
+000250*               STUB.
+000260* 2026809  DB   ADDED AN EDIT PARAGRAPH THAT VALIDATES
+000270*               HW1-ID/HW1-NAME/HW1-TEAM AND CHECKS FOR A
+000280*               DUPLICATE KEY BEFORE EVERY WRITE/REWRITE.
+000290*               THE MASTER IS NOW OPENED I-O FOR THE WHOLE
+000300*               RUN (NOT OUTPUT) SO THE DUPLICATE-KEY LOOKUP
+000310*               CAN READ THE FILE BEING LOADED; THE VSAM
+000320*               CLUSTER ITSELF IS ASSUMED PRE-ALLOCATED BY
+000330*               THE IDCAMS DEFINE IN THE JOB THAT DELIVERS
+000340*               THIS PROGRAM.
+000350* 2026809  DB   ADDED HW1AUDIT, A BEFORE/AFTER AUDIT TRAIL
+000360*               FILE. EVERY WRITE OR REWRITE AGAINST HW1
+000370*               NOW ALSO APPENDS AN AUDIT ENTRY (OLD VALUES,
+000380*               NEW VALUES AND A TIMESTAMP) SO A CHANGE CAN
+000390*               BE TRACED BACK DURING RECONCILIATION.
+000400* 2026809  DB   ADDED FILE STATUS CHECKING ON HW1, HW1AUDIT
+000410*               AND THE NEW HW1CKPT CHECKPOINT FILE. EVERY
+000420*               OPEN/WRITE/REWRITE/READ/CLOSE NOW CHECKS ITS
+000430*               FILE STATUS AND ABENDS THROUGH 9900-ABEND ON
+000440*               ANY STATUS THAT ISN'T EXPECTED. HW1CKPT RECORDS
+000450*               WHETHER THE INITIAL LOAD ALREADY RAN SO A
+000460*               RERUN DOES NOT TRY TO RE-ADD 2020315.
+000463* 2026809  DB   HW1-FILE AND WS-HW1 NOW COME FROM THE SHARED
+000464*               HW1REC COPYBOOK INSTEAD OF BEING CODED HERE.
+000465*               ALSO ADDED AUD-OP-DELETE TO HW1AUDIT SO THE
+000466*               NEW COBOLAPP1MNT MAINTENANCE PROGRAM CAN LOG
+000467*               DELETES TO THE SAME AUDIT TRAIL.
+000468* 2026809  DB   HW1REC NOW CARRIES HW1-STATUS AND HW1-
+000468*               EFFECTIVE-DATE. THE INITIAL LOAD AND THE TEAM
+000468*               UPDATE BOTH SET THE STATUS TO ACTIVE AND STAMP
+000468*               THE EFFECTIVE DATE WITH THE RUN DATE. RENAMED
+000468*               THE FILE STATUS FIELD FOR HW1 TO WS-HW1-FILE-
+000468*               STATUS SINCE HW1REC NOW ALSO DEFINES A
+000468*               WS-HW1-STATUS DATA ITEM AND THE TWO NAMES
+000468*               COLLIDED.
+000469* 2026809  DB   ADDED A RUN-SUMMARY CONTROL TOTAL LINE AT
+000469*               THE END OF THE RUN (RECORDS WRITTEN, RECORDS
+000469*               REWRITTEN, SUM OF HW1-ID) SO OPERATIONS HAS
+000469*               SOMETHING CONCRETE TO CHECK AFTER THE BATCH
+000469*               WINDOW COMPLETES.
+000469* 2026809  DB   5000-EDIT-RECORD NOW ALSO REJECTS ANY RECORD
+000469*               WHOSE HW1-STATUS IS NOT ONE OF THE LEGAL CODES
+000469*               (A/D/P) INSTEAD OF LETTING A BAD STATUS THROUGH
+000469*               TO THE MASTER. ALSO ADDED A WS-REJECT-COUNT TO
+000469*               THE RUN SUMMARY SO A REJECTED WRITE/REWRITE
+000469*               SHOWS UP IN THE CONTROL TOTALS INSTEAD OF ONLY
+000469*               BEING DISPLAYED.
+000469* 2026809  DB   1500-CHECK-CHECKPOINT NOW CHECKS WS-CKPT-STATUS
+000469*               AFTER THE READ (NOT JUST AT END) SO A GENUINE
+000469*               I/O ERROR ON HW1CKPT ABENDS INSTEAD OF BEING
+000469*               TREATED AS "LOAD NOT DONE". ADDED THE SAME
+000469*               CLOSE-STATUS CHECK ON HW1CKPT USED ELSEWHERE IN
+000469*               THIS PROGRAM. ALSO WIDENED THE AUDIT RECORD AND
+000469*               THE WS-AUDIT-BEFORE/WS-AUDIT-AFTER GROUPS TO
+000469*               CARRY OLD/NEW HW1-STATUS AND HW1-EFFECTIVE-DATE
+000469*               SO A STATUS-ONLY OR EFFECTIVE-DATE-ONLY CHANGE
+000469*               SHOWS UP IN THE AUDIT TRAIL.
+000470*-------------------------------------------------------------
+000480*
+000490 ENVIRONMENT DIVISION.
+000500 CONFIGURATION SECTION.
+000510 SOURCE-COMPUTER.   IBM-370.
+000520 OBJECT-COMPUTER.   IBM-370.
+000530 INPUT-OUTPUT SECTION.
+000540 FILE-CONTROL.
+000550*-------------------------------------------------------------
+000560*    HW1  -  ROSTER MASTER FILE, INDEXED BY HW1-ID
+000570*-------------------------------------------------------------
+000580     SELECT HW1 ASSIGN TO COBDD
+000590         ORGANIZATION IS INDEXED
+000600         ACCESS MODE IS DYNAMIC
+000610         RECORD KEY IS HW1-ID
+000620         FILE STATUS IS WS-HW1-FILE-STATUS.
+000630*
+000640*-------------------------------------------------------------
+000650*    HW1AUDIT  -  BEFORE/AFTER AUDIT TRAIL, ONE ENTRY PER
+000660*                 WRITE OR REWRITE AGAINST HW1. THE JOB THAT
+000670*                 RUNS THIS PROGRAM DEFINES COBDD2 WITH
+000680*                 DISP=MOD SO ENTRIES ACCUMULATE ACROSS RUNS.
+000690*-------------------------------------------------------------
+000700     SELECT HW1AUDIT ASSIGN TO COBDD2
+000710         ORGANIZATION IS SEQUENTIAL
+000720         FILE STATUS IS WS-AUDIT-STATUS.
+000730*
+000740*-------------------------------------------------------------
+000750*    HW1CKPT  -  ONE-RECORD CHECKPOINT FILE. WHEN IT HOLDS
+000760*                 THE LOAD-COMPLETE INDICATOR, A RERUN OF
+000770*                 THIS JOB SKIPS STRAIGHT TO THE UPDATE PASS
+000780*                 INSTEAD OF RE-ADDING THE INITIAL RECORD.
+000790*-------------------------------------------------------------
+000800      SELECT HW1CKPT ASSIGN TO COBDD3
+000810          ORGANIZATION IS SEQUENTIAL
+000820          FILE STATUS IS WS-CKPT-STATUS.
+000830*
+000840 DATA DIVISION.
+000850 FILE SECTION.
+000860 FD  HW1
+000870     LABEL RECORDS ARE STANDARD.
+000880 01  HW1-FILE.
+000885     COPY HW1REC
+000886         REPLACING ==PREFIX== BY HW1.
+000920*
+000930 FD  HW1AUDIT
+000940     LABEL RECORDS ARE STANDARD.
+000950 01  HW1-AUDIT-FILE.
+000960     05  AUD-TIMESTAMP.
+000970         10  AUD-TS-DATE             PIC 9(08).
+000980         10  AUD-TS-TIME             PIC 9(08).
+000990     05  AUD-OPERATION               PIC X(01).
+001000         88  AUD-OP-ADD                  VALUE 'A'.
+001010         88  AUD-OP-CHANGE               VALUE 'C'.
+001015         88  AUD-OP-DELETE               VALUE 'D'.
+001020     05  AUD-OLD-ID                  PIC 9(07).
+001030     05  AUD-OLD-NAME                PIC X(25).
+001040     05  AUD-OLD-TEAM                PIC X(20).
+001042     05  AUD-OLD-STATUS              PIC X(01).
+001044     05  AUD-OLD-EFFECTIVE-DATE      PIC 9(08).
+001050     05  AUD-NEW-ID                  PIC 9(07).
+001060     05  AUD-NEW-NAME                PIC X(25).
+001070     05  AUD-NEW-TEAM                PIC X(20).
+001072     05  AUD-NEW-STATUS              PIC X(01).
+001074     05  AUD-NEW-EFFECTIVE-DATE      PIC 9(08).
+001080*
+001090 FD  HW1CKPT
+001100     LABEL RECORDS ARE STANDARD.
+001110 01  HW1-CKPT-RECORD.
+001120     05  CKPT-PHASE                  PIC X(20).
+001130         88  CKPT-LOAD-COMPLETE          VALUE 'LOAD-COMPLETE'.
+001140*
+001150 WORKING-STORAGE SECTION.
+001160*-------------------------------------------------------------
+001170*    WS-HW1  -  WORKING COPY OF THE ROSTER RECORD, BUILT AND
+001180*               EDITED BEFORE IT IS MOVED TO THE FILE RECORD.
+001190*-------------------------------------------------------------
+001200 01  WS-HW1.
+001205     COPY HW1REC
+001206         REPLACING ==PREFIX== BY WS-HW1.
+001240*
+001250*-------------------------------------------------------------
+001260*    WS-EDIT-CONTROLS  -  SWITCHES AND MESSAGE FOR THE
+001270*                         5000-EDIT-RECORD VALIDATION PASS.
+001280*-------------------------------------------------------------
+001290 01  WS-EDIT-CONTROLS.
+001300     05  WS-EDIT-SWITCH              PIC X(01).
+001310         88  WS-EDIT-VALID               VALUE 'Y'.
+001320         88  WS-EDIT-INVALID             VALUE 'N'.
+001330     05  WS-EDIT-DUP-SWITCH          PIC X(01).
+001340         88  WS-EDIT-CHECK-DUP           VALUE 'Y'.
+001350         88  WS-EDIT-SKIP-DUP            VALUE 'N'.
+001360     05  WS-EDIT-MESSAGE             PIC X(40).
+001370*
+001380*-------------------------------------------------------------
+001390*    WS-AUDIT-BEFORE / WS-AUDIT-AFTER  -  BEFORE AND AFTER
+001400*        IMAGES CAPTURED BY THE MAINLINE PARAGRAPHS AND
+001410*        HANDED TO 6000-WRITE-AUDIT-RECORD.
+001420*-------------------------------------------------------------
+001430 01  WS-AUDIT-BEFORE.
+001440     05  WS-AUDIT-BEFORE-ID          PIC 9(07).
+001450     05  WS-AUDIT-BEFORE-NAME        PIC X(25).
+001460     05  WS-AUDIT-BEFORE-TEAM        PIC X(20).
+001462     05  WS-AUDIT-BEFORE-STATUS      PIC X(01).
+001464     05  WS-AUDIT-BEFORE-EFF-DATE    PIC 9(08).
+001470 01  WS-AUDIT-AFTER.
+001480     05  WS-AUDIT-AFTER-ID           PIC 9(07).
+001490     05  WS-AUDIT-AFTER-NAME         PIC X(25).
+001500     05  WS-AUDIT-AFTER-TEAM         PIC X(20).
+001502     05  WS-AUDIT-AFTER-STATUS       PIC X(01).
+001504     05  WS-AUDIT-AFTER-EFF-DATE     PIC 9(08).
+001510 01  WS-AUDIT-OP-SWITCH              PIC X(01).
+001520     88  WS-AUDIT-OP-IS-ADD              VALUE 'A'.
+001530     88  WS-AUDIT-OP-IS-CHANGE          VALUE 'C'.
+001540*
+001550*-------------------------------------------------------------
+001560*    FILE STATUS FIELDS  -  CHECKED AFTER EVERY OPEN, WRITE,
+001570*        REWRITE, READ AND CLOSE AGAINST THE THREE FILES.
+001580*-------------------------------------------------------------
+001590 01  WS-HW1-FILE-STATUS                   PIC X(02).
+001600     88  WS-HW1-FILE-STATUS-OK                VALUE '00'.
+001610     88  WS-HW1-FILE-STATUS-NOTFND            VALUE '23'.
+001620 01  WS-AUDIT-STATUS                 PIC X(02).
+001630     88  WS-AUDIT-STATUS-OK              VALUE '00'.
+001640 01  WS-CKPT-STATUS                  PIC X(02).
+001650     88  WS-CKPT-STATUS-OK               VALUE '00'.
+001655     88  WS-CKPT-STATUS-EOF              VALUE '10'.
+001660     88  WS-CKPT-STATUS-NOTFND           VALUE '35'.
+001670*
+001680*-------------------------------------------------------------
+001690*    WS-LOAD-CHECKPOINT-SWITCH  -  TELLS THE MAINLINE WHETHER
+001700*        2000-LOAD-INITIAL-RECORD HAS TO RUN THIS TIME.
+001710*-------------------------------------------------------------
+001720 01  WS-LOAD-CHECKPOINT-SWITCH       PIC X(01).
+001730     88  WS-LOAD-ALREADY-DONE           VALUE 'Y'.
+001740     88  WS-LOAD-NOT-DONE               VALUE 'N'.
+001750*
+001752*-------------------------------------------------------------
+001754*    RUN-SUMMARY CONTROL TOTALS  -  ACCUMULATED ACROSS THE
+001756*        RUN AND DISPLAYED BY 8000-TERMINATE SO OPERATIONS HAS
+001757*        SOMETHING CONCRETE TO CHECK BEFORE MARKING THE BATCH
+001758*        WINDOW SUCCESSFUL.
+001759*-------------------------------------------------------------
+001762 01  WS-WRITE-COUNT                  PIC 9(07) COMP VALUE ZERO.
+001764 01  WS-REWRITE-COUNT                PIC 9(07) COMP VALUE ZERO.
+001766 01  WS-ID-HASH-TOTAL                PIC 9(15) COMP VALUE ZERO.
+001767 01  WS-REJECT-COUNT                 PIC 9(07) COMP VALUE ZERO.
+001768*
+001760 PROCEDURE DIVISION.
+001770*=============================================================
+001780 0000-MAINLINE SECTION.
+001790*=============================================================
+001800     PERFORM 1000-INITIALIZE
+001810         THRU 1000-EXIT.
+001820     PERFORM 1500-CHECK-CHECKPOINT
+001830         THRU 1500-EXIT.
+001840     IF WS-LOAD-NOT-DONE
+001850         PERFORM 2000-LOAD-INITIAL-RECORD
+001860             THRU 2000-EXIT
+001870         PERFORM 2500-WRITE-CHECKPOINT
+001880             THRU 2500-EXIT
+001890     END-IF.
+001900     PERFORM 3000-UPDATE-RECORD
+001910         THRU 3000-EXIT.
+001920     PERFORM 8000-TERMINATE
+001930         THRU 8000-EXIT.
+001940     STOP RUN.
+001950*
+001960*=============================================================
+001970* 1000-INITIALIZE  -  OPEN THE MASTER AND THE AUDIT TRAIL FOR
+001980*     THIS RUN.
+001990*=============================================================
+002000 1000-INITIALIZE.
+002010     OPEN I-O HW1.
+002020     IF NOT WS-HW1-FILE-STATUS-OK
+002030         DISPLAY 'OPEN I-O HW1 FAILED - FILE STATUS = '
+002040             WS-HW1-FILE-STATUS
+002050         PERFORM 9900-ABEND
+002060             THRU 9900-EXIT
+002070     END-IF.
+002080     OPEN EXTEND HW1AUDIT.
+002090     IF NOT WS-AUDIT-STATUS-OK
+002100         DISPLAY 'OPEN EXTEND HW1AUDIT FAILED - FILE STATUS = '
+002110             WS-AUDIT-STATUS
+002120         PERFORM 9900-ABEND
+002130             THRU 9900-EXIT
+002140     END-IF.
+002150 1000-EXIT.
+002160     EXIT.
+002170*
+002180*=============================================================
+002190* 1500-CHECK-CHECKPOINT  -  DETERMINE WHETHER THE INITIAL
+002200*     LOAD ALREADY RAN ON A PRIOR SUBMISSION OF THIS JOB.
+002210*=============================================================
+002220 1500-CHECK-CHECKPOINT.
+002230     SET WS-LOAD-NOT-DONE TO TRUE.
+002240     OPEN INPUT HW1CKPT.
+002250     IF WS-CKPT-STATUS-OK
+002260         READ HW1CKPT
+002270             AT END
+002280                 SET WS-LOAD-NOT-DONE TO TRUE
+002290             NOT AT END
+002300                 IF CKPT-LOAD-COMPLETE
+002310                     SET WS-LOAD-ALREADY-DONE TO TRUE
+002320                 END-IF
+002330         END-READ
+002332         IF NOT WS-CKPT-STATUS-OK
+002334                 AND NOT WS-CKPT-STATUS-EOF
+002336             DISPLAY 'READ HW1CKPT FAILED - FILE STATUS = '
+002338                 WS-CKPT-STATUS
+002340             PERFORM 9900-ABEND
+002342                 THRU 9900-EXIT
+002344         END-IF
+002346         CLOSE HW1CKPT
+002348         IF NOT WS-CKPT-STATUS-OK
+002350             DISPLAY 'CLOSE HW1CKPT FAILED - FILE STATUS = '
+002352                 WS-CKPT-STATUS
+002354             PERFORM 9900-ABEND
+002356                 THRU 9900-EXIT
+002358         END-IF
+002360     ELSE
+002360         IF NOT WS-CKPT-STATUS-NOTFND
+002370             DISPLAY 'OPEN INPUT HW1CKPT FAILED - FILE STATUS = '
+002380                 WS-CKPT-STATUS
+002390             PERFORM 9900-ABEND
+002400                 THRU 9900-EXIT
+002410         END-IF
+002420     END-IF.
+002430 1500-EXIT.
+002440     EXIT.
+002450*
+002460*=============================================================
+002470* 2500-WRITE-CHECKPOINT  -  RECORD THAT THE INITIAL LOAD HAS
+002480*     COMPLETED SO A RERUN WILL NOT REPEAT IT.
+002490*=============================================================
+002500 2500-WRITE-CHECKPOINT.
+002510     OPEN OUTPUT HW1CKPT.
+002520     IF NOT WS-CKPT-STATUS-OK
+002530         DISPLAY 'OPEN OUTPUT HW1CKPT FAILED - FILE STATUS = '
+002540             WS-CKPT-STATUS
+002550         PERFORM 9900-ABEND
+002560             THRU 9900-EXIT
+002570     END-IF.
+002580     SET CKPT-LOAD-COMPLETE TO TRUE.
+002590     WRITE HW1-CKPT-RECORD.
+002600     IF NOT WS-CKPT-STATUS-OK
+002610         DISPLAY 'WRITE HW1CKPT FAILED - FILE STATUS = '
+002620             WS-CKPT-STATUS
+002630         PERFORM 9900-ABEND
+002640             THRU 9900-EXIT
+002650     END-IF.
+002660     CLOSE HW1CKPT.
+002662     IF NOT WS-CKPT-STATUS-OK
+002664         DISPLAY 'CLOSE HW1CKPT FAILED - FILE STATUS = '
+002666             WS-CKPT-STATUS
+002668         PERFORM 9900-ABEND
+002669             THRU 9900-EXIT
+002670     END-IF.
+002671 2500-EXIT.
+002680     EXIT.
+002690*
+002700*=============================================================
+002710* 2000-LOAD-INITIAL-RECORD  -  ADD THE ROSTER RECORD FOR
+002720*     HW1-ID 2020315 TO THE MASTER BY KEY, AFTER EDIT.
+002730*=============================================================
+002740 2000-LOAD-INITIAL-RECORD.
+002750     MOVE 2020315       TO WS-HW1-ID.
+002760     MOVE 'JO UNHEE'    TO WS-HW1-NAME.
+002770     MOVE 'MW3-4'       TO WS-HW1-TEAM.
+002775     SET WS-HW1-STATUS-ACTIVE TO TRUE.
+002777     ACCEPT WS-HW1-EFFECTIVE-DATE FROM DATE YYYYMMDD.
+002780     SET WS-EDIT-CHECK-DUP TO TRUE.
+002790     PERFORM 5000-EDIT-RECORD
+002800         THRU 5000-EXIT.
+002810     IF WS-EDIT-VALID
+002820         MOVE WS-HW1-ID              TO HW1-ID
+002830         MOVE WS-HW1-NAME            TO HW1-NAME
+002840         MOVE WS-HW1-TEAM            TO HW1-TEAM
+002845         MOVE WS-HW1-STATUS          TO HW1-STATUS
+002847         MOVE WS-HW1-EFFECTIVE-DATE  TO HW1-EFFECTIVE-DATE
+002850         WRITE HW1-FILE
+002860         END-WRITE
+002870         IF NOT WS-HW1-FILE-STATUS-OK
+002880             DISPLAY 'WRITE HW1-FILE FAILED - FILE STATUS = '
+002890                 WS-HW1-FILE-STATUS
+002900             PERFORM 9900-ABEND
+002910                 THRU 9900-EXIT
+002920         END-IF
+002922         ADD 1                       TO WS-WRITE-COUNT
+002924         ADD WS-HW1-ID               TO WS-ID-HASH-TOTAL
+002930         MOVE ZERO                   TO WS-AUDIT-BEFORE-ID
+002940         MOVE SPACES                 TO WS-AUDIT-BEFORE-NAME
+002950         MOVE SPACES                 TO WS-AUDIT-BEFORE-TEAM
+002952         MOVE SPACES                 TO WS-AUDIT-BEFORE-STATUS
+002954         MOVE ZERO                   TO WS-AUDIT-BEFORE-EFF-DATE
+002960         MOVE WS-HW1-ID              TO WS-AUDIT-AFTER-ID
+002970         MOVE WS-HW1-NAME            TO WS-AUDIT-AFTER-NAME
+002980         MOVE WS-HW1-TEAM            TO WS-AUDIT-AFTER-TEAM
+002982         MOVE WS-HW1-STATUS          TO WS-AUDIT-AFTER-STATUS
+002984         MOVE WS-HW1-EFFECTIVE-DATE  TO WS-AUDIT-AFTER-EFF-DATE
+002990         SET WS-AUDIT-OP-IS-ADD TO TRUE
+003000         PERFORM 6000-WRITE-AUDIT-RECORD
+003010             THRU 6000-EXIT
+003020     ELSE
+003030         DISPLAY 'HW1 LOAD REJECTED - ' WS-EDIT-MESSAGE
+003035         ADD 1                       TO WS-REJECT-COUNT
+003040     END-IF.
+003050 2000-EXIT.
+003060     EXIT.
+003070*
+003080*=============================================================
+003090* 3000-UPDATE-RECORD  -  LOOK UP HW1-ID 2020315 BY KEY AND
+003100*     REWRITE THE TEAM ASSIGNMENT IN PLACE, AFTER EDIT.
+003110*=============================================================
+003120 3000-UPDATE-RECORD.
+003130     MOVE 2020315 TO HW1-ID.
+003140     READ HW1
+003150         KEY IS HW1-ID
+003160         INVALID KEY
+003170             DISPLAY 'HW1 UPDATE - RECORD NOT FOUND - ' HW1-ID
+003180             IF NOT WS-HW1-FILE-STATUS-OK
+003185                 AND NOT WS-HW1-FILE-STATUS-NOTFND
+003190                 DISPLAY 'READ HW1 FAILED - FILE STATUS = '
+003200                     WS-HW1-FILE-STATUS
+003210                 PERFORM 9900-ABEND
+003220                     THRU 9900-EXIT
+003230             END-IF
+003240         NOT INVALID KEY
+003250             MOVE HW1-ID             TO WS-AUDIT-BEFORE-ID
+003260             MOVE HW1-NAME           TO WS-AUDIT-BEFORE-NAME
+003270             MOVE HW1-TEAM           TO WS-AUDIT-BEFORE-TEAM
+003272             MOVE HW1-STATUS         TO WS-AUDIT-BEFORE-STATUS
+003274             MOVE HW1-EFFECTIVE-DATE TO WS-AUDIT-BEFORE-EFF-DATE
+003280             MOVE HW1-ID             TO WS-HW1-ID
+003290             MOVE HW1-NAME           TO WS-HW1-NAME
+003300             MOVE 'MW1-2'            TO WS-HW1-TEAM
+003305             SET WS-HW1-STATUS-ACTIVE TO TRUE
+003307             ACCEPT WS-HW1-EFFECTIVE-DATE FROM DATE YYYYMMDD
+003310             SET WS-EDIT-SKIP-DUP TO TRUE
+003320             PERFORM 5000-EDIT-RECORD
+003330                 THRU 5000-EXIT
+003340             IF WS-EDIT-VALID
+003350                 MOVE WS-HW1-TEAM    TO HW1-TEAM
+003355                 MOVE WS-HW1-STATUS  TO HW1-STATUS
+003357                 MOVE WS-HW1-EFFECTIVE-DATE TO HW1-EFFECTIVE-DATE
+003360                 REWRITE HW1-FILE
+003370                 END-REWRITE
+003380                 IF NOT WS-HW1-FILE-STATUS-OK
+003390                     DISPLAY 'REWRITE HW1-FILE FAILED - FILE '
+003400                         'STATUS = ' WS-HW1-FILE-STATUS
+003410                     PERFORM 9900-ABEND
+003420                         THRU 9900-EXIT
+003430                 END-IF
+003432                 ADD 1                   TO WS-REWRITE-COUNT
+003434                 ADD WS-HW1-ID           TO WS-ID-HASH-TOTAL
+003440                 MOVE WS-HW1-ID          TO WS-AUDIT-AFTER-ID
+003450                 MOVE WS-HW1-NAME        TO WS-AUDIT-AFTER-NAME
+003460                 MOVE WS-HW1-TEAM        TO WS-AUDIT-AFTER-TEAM
+003462                 MOVE WS-HW1-STATUS      TO WS-AUDIT-AFTER-STATUS
+003464                 MOVE WS-HW1-EFFECTIVE-DATE
+003466                     TO WS-AUDIT-AFTER-EFF-DATE
+003470                 SET WS-AUDIT-OP-IS-CHANGE TO TRUE
+003480                 PERFORM 6000-WRITE-AUDIT-RECORD
+003490                     THRU 6000-EXIT
+003500             ELSE
+003510                 DISPLAY 'HW1 UPDATE REJECTED - ' WS-EDIT-MESSAGE
+003515                 ADD 1               TO WS-REJECT-COUNT
+003520             END-IF
+003530     END-READ.
+003540 3000-EXIT.
+003550     EXIT.
+003560*
+003570*=============================================================
+003580* 5000-EDIT-RECORD  -  VALIDATE WS-HW1 BEFORE IT IS ALLOWED
+003590*     ONTO THE MASTER BY A WRITE OR REWRITE:
+003600*       - HW1-ID MUST BE NUMERIC AND NON-ZERO
+003610*       - HW1-NAME MUST NOT BE BLANK
+003620*       - HW1-TEAM MUST NOT BE BLANK
+003625*       - HW1-STATUS MUST BE ONE OF THE LEGAL CODES (ACTIVE,
+003626*         DROPPED, PENDING)
+003630*       - HW1-ID MUST NOT ALREADY BE ON THE MASTER WHEN THE
+003640*         CALLER IS ADDING A NEW RECORD (WS-EDIT-CHECK-DUP)
+003650*=============================================================
+003660 5000-EDIT-RECORD.
+003670     SET WS-EDIT-VALID TO TRUE.
+003680     MOVE SPACES TO WS-EDIT-MESSAGE.
+003690     IF WS-HW1-ID IS NOT NUMERIC OR WS-HW1-ID = ZERO
+003700         SET WS-EDIT-INVALID TO TRUE
+003710         MOVE 'HW1-ID MUST BE NUMERIC AND NON-ZERO'
+003720             TO WS-EDIT-MESSAGE
+003730     END-IF.
+003740     IF WS-EDIT-VALID AND WS-HW1-NAME = SPACES
+003750         SET WS-EDIT-INVALID TO TRUE
+003760         MOVE 'HW1-NAME MAY NOT BE BLANK' TO WS-EDIT-MESSAGE
+003770     END-IF.
+003780     IF WS-EDIT-VALID AND WS-HW1-TEAM = SPACES
+003790         SET WS-EDIT-INVALID TO TRUE
+003800         MOVE 'HW1-TEAM MAY NOT BE BLANK' TO WS-EDIT-MESSAGE
+003810     END-IF.
+003812     IF WS-EDIT-VALID
+003813             AND NOT WS-HW1-STATUS-ACTIVE
+003814             AND NOT WS-HW1-STATUS-DROPPED
+003815             AND NOT WS-HW1-STATUS-PENDING
+003816         SET WS-EDIT-INVALID TO TRUE
+003817         MOVE 'HW1-STATUS MUST BE A, D, OR P' TO WS-EDIT-MESSAGE
+003818     END-IF.
+003820     IF WS-EDIT-VALID AND WS-EDIT-CHECK-DUP
+003830         PERFORM 5100-CHECK-DUPLICATE
+003840             THRU 5100-EXIT
+003850     END-IF.
+003860 5000-EXIT.
+003870     EXIT.
+003880*
+003890*=============================================================
+003900* 5100-CHECK-DUPLICATE  -  REJECT THE ADD IF HW1-ID IS
+003910*     ALREADY ON THE MASTER.
+003920*=============================================================
+003930 5100-CHECK-DUPLICATE.
+003940     MOVE WS-HW1-ID TO HW1-ID.
+003950     READ HW1
+003960         KEY IS HW1-ID
+003970         INVALID KEY
+003975             IF NOT WS-HW1-FILE-STATUS-OK
+003977                 AND NOT WS-HW1-FILE-STATUS-NOTFND
+003990                 DISPLAY 'READ HW1 FAILED - FILE STATUS = '
+004000                     WS-HW1-FILE-STATUS
+004010                 PERFORM 9900-ABEND
+004020                     THRU 9900-EXIT
+004030             END-IF
+004040         NOT INVALID KEY
+004050             SET WS-EDIT-INVALID TO TRUE
+004060             MOVE 'DUPLICATE HW1-ID ALREADY ON MASTER'
+004070                 TO WS-EDIT-MESSAGE
+004080     END-READ.
+004090 5100-EXIT.
+004100     EXIT.
+004110*
+004120*=============================================================
+004130* 6000-WRITE-AUDIT-RECORD  -  APPEND ONE BEFORE/AFTER ENTRY
+004140*     TO HW1AUDIT FOR THE WRITE OR REWRITE JUST COMPLETED.
+004150*=============================================================
+004160 6000-WRITE-AUDIT-RECORD.
+004170     ACCEPT AUD-TS-DATE FROM DATE YYYYMMDD.
+004180     ACCEPT AUD-TS-TIME FROM TIME.
+004190     IF WS-AUDIT-OP-IS-ADD
+004200         SET AUD-OP-ADD TO TRUE
+004210     ELSE
+004220         SET AUD-OP-CHANGE TO TRUE
+004230     END-IF.
+004240     MOVE WS-AUDIT-BEFORE-ID         TO AUD-OLD-ID.
+004250     MOVE WS-AUDIT-BEFORE-NAME       TO AUD-OLD-NAME.
+004260     MOVE WS-AUDIT-BEFORE-TEAM       TO AUD-OLD-TEAM.
+004262     MOVE WS-AUDIT-BEFORE-STATUS     TO AUD-OLD-STATUS.
+004264     MOVE WS-AUDIT-BEFORE-EFF-DATE   TO AUD-OLD-EFFECTIVE-DATE.
+004270     MOVE WS-AUDIT-AFTER-ID          TO AUD-NEW-ID.
+004280     MOVE WS-AUDIT-AFTER-NAME        TO AUD-NEW-NAME.
+004290     MOVE WS-AUDIT-AFTER-TEAM        TO AUD-NEW-TEAM.
+004292     MOVE WS-AUDIT-AFTER-STATUS      TO AUD-NEW-STATUS.
+004294     MOVE WS-AUDIT-AFTER-EFF-DATE    TO AUD-NEW-EFFECTIVE-DATE.
+004300     WRITE HW1-AUDIT-FILE
+004310     END-WRITE.
+004320     IF NOT WS-AUDIT-STATUS-OK
+004330         DISPLAY 'WRITE HW1AUDIT FAILED - FILE STATUS = '
+004340             WS-AUDIT-STATUS
+004350         PERFORM 9900-ABEND
+004360             THRU 9900-EXIT
+004370     END-IF.
+004380 6000-EXIT.
+004390     EXIT.
+004400*
+004410*=============================================================
+004420* 8000-TERMINATE  -  CLOSE THE MASTER AND THE AUDIT TRAIL, THEN
+004425*     DISPLAY THE RUN-SUMMARY CONTROL TOTALS.
+004430*=============================================================
+004440 8000-TERMINATE.
+004450     CLOSE HW1.
+004460     IF NOT WS-HW1-FILE-STATUS-OK
+004470         DISPLAY 'CLOSE HW1 FAILED - FILE STATUS = '
+004475             WS-HW1-FILE-STATUS
+004480         PERFORM 9900-ABEND
+004490             THRU 9900-EXIT
+004500     END-IF.
+004510     CLOSE HW1AUDIT.
+004520     IF NOT WS-AUDIT-STATUS-OK
+004530         DISPLAY 'CLOSE HW1AUDIT FAILED - FILE STATUS = '
+004540             WS-AUDIT-STATUS
+004550         PERFORM 9900-ABEND
+004560             THRU 9900-EXIT
+004570     END-IF.
+004572     DISPLAY 'HW1 RUN SUMMARY  -  RECORDS WRITTEN    = '
+004574         WS-WRITE-COUNT.
+004576     DISPLAY 'HW1 RUN SUMMARY  -  RECORDS REWRITTEN  = '
+004578         WS-REWRITE-COUNT.
+004579     DISPLAY 'HW1 RUN SUMMARY  -  HW1-ID HASH TOTAL  = '
+004580         WS-ID-HASH-TOTAL.
+004581     DISPLAY 'HW1 RUN SUMMARY  -  RECORDS REJECTED   = '
+004582         WS-REJECT-COUNT.
+004583 8000-EXIT.
+004590     EXIT.
+004600*
+004610*=============================================================
+004620* 9900-ABEND  -  DISPLAY THE FAILURE (ALREADY LOGGED BY THE
+004630*     CALLER) AND END THE RUN WITH A NON-ZERO RETURN CODE SO
+004640*     THE JOB STEP CONDITION CODE REFLECTS THE FAILURE.
+004650*=============================================================
+004660 9900-ABEND.
+004670     DISPLAY 'COBOLAPP1 ABENDING - SEE FILE STATUS MESSAGE ABOVE'.
+004680     MOVE 16 TO RETURN-CODE.
+004690     STOP RUN.
+004700 9900-EXIT.
+004710     EXIT.

@@ -0,0 +1,34 @@
+000100*-------------------------------------------------------------
+000200* HW1REC   -  SHARED HW1 ROSTER RECORD LAYOUT.
+000300*-------------------------------------------------------------
+000400* AUTHOR.        D BARRETT.
+000500* INSTALLATION.  ACADEMIC COMPUTING - HW1 ROSTER SYSTEM.
+000600*-------------------------------------------------------------
+000700* MODIFICATION HISTORY
+000800*-------------------------------------------------------------
+000900* 2026809  DB   NEW COPYBOOK - PULLED THE ID/NAME/TEAM FIELDS
+001000*               THAT USED TO BE CODED SEPARATELY IN HW1-FILE,
+001100*               WS-HW1, AND THE SNAPSHOT EXTRACT RECORDS INTO
+001200*               ONE SHARED LAYOUT SO EVERY PROGRAM THAT READS
+001300*               OR WRITES AN HW1 RECORD DEFINES IT THE SAME
+001400*               WAY. COPY THIS MEMBER UNDER A 01-LEVEL GROUP
+001500*               WITH REPLACING ==PREFIX== BY THE DATA-NAME
+001600*               PREFIX NEEDED AT THE COPY SITE, FOR EXAMPLE -
+001700*                   01  HW1-FILE.
+001800*                       COPY HW1REC REPLACING ==PREFIX== BY HW1.
+001900*                   01  WS-HW1.
+002000*                       COPY HW1REC
+002100*                           REPLACING ==PREFIX== BY WS-HW1.
+002150* 2026809  DB   ADDED ==PREFIX==-STATUS (ACTIVE/DROPPED/PENDING)
+002160*               AND ==PREFIX==-EFFECTIVE-DATE SO A ROSTER ENTRY
+002170*               CAN CARRY ITS CURRENT STANDING AND THE DATE THAT
+002180*               STANDING TOOK EFFECT.
+002200*-------------------------------------------------------------
+002300     05  ==PREFIX==-ID                   PIC 9(07).
+002400     05  ==PREFIX==-NAME                 PIC X(25).
+002500     05  ==PREFIX==-TEAM                 PIC X(20).
+002600     05  ==PREFIX==-STATUS               PIC X(01).
+002610         88  ==PREFIX==-STATUS-ACTIVE        VALUE 'A'.
+002620         88  ==PREFIX==-STATUS-DROPPED       VALUE 'D'.
+002630         88  ==PREFIX==-STATUS-PENDING       VALUE 'P'.
+002700     05  ==PREFIX==-EFFECTIVE-DATE       PIC 9(08).

@@ -0,0 +1,82 @@
+//HW1RPT   JOB (ACCTNO),'HW1 ROSTER REPORT',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-------------------------------------------------------------
+//* HW1RPT  -  DAILY HW1 ROSTER REPORT AND CSV EXTRACT RUN.
+//*-------------------------------------------------------------
+//* AUTHOR.        D BARRETT.
+//* INSTALLATION.  ACADEMIC COMPUTING - HW1 ROSTER SYSTEM.
+//*-------------------------------------------------------------
+//* MODIFICATION HISTORY
+//*-------------------------------------------------------------
+//* 2026809  DB   NEW JOB.  ADDED THE SORTHW1 STEP AHEAD OF
+//*               COBOLAPP1RPT SO THE ROSTER EXTRACT IS ALWAYS
+//*               RESEQUENCED BY HW1-TEAM THEN HW1-ID BEFORE THE
+//*               REPORT (OR ANY OTHER DOWNSTREAM STEP) READS IT,
+//*               INSTEAD OF COMING OUT IN WHATEVER ORDER RECORDS
+//*               HAPPEN TO HAVE BEEN WRITTEN TO THE MASTER.
+//* 2026809  DB   ADDED THE UNLDHW1 STEP AHEAD OF SORTHW1 TO
+//*               ACTUALLY PRODUCE HW1.MASTER.EXTRACT (AN IDCAMS
+//*               REPRO OF THE LIVE HW1 KSDS) - THE SORT STEP HAD
+//*               NO STEP FEEDING IT AND SORTIN WAS ASSUMED TO
+//*               ALREADY EXIST. ALSO ADDED THE EXTSTEP RUNNING
+//*               COBOLAPP1EXT AGAINST THE SAME TEAM/ID-SORTED
+//*               OUTPUT AS RPTSTEP, SO THE CSV EXTRACT COMES OUT
+//*               IN THE SAME PREDICTABLE TEAM ORDER AS THE ROSTER
+//*               REPORT INSTEAD OF READING THE LIVE MASTER
+//*               UNSORTED.
+//*-------------------------------------------------------------
+//*
+//UNLDHW1  EXEC PGM=IDCAMS
+//*-------------------------------------------------------------
+//* UNLOAD THE LIVE HW1 KSDS TO A PLAIN SEQUENTIAL DATASET SO IT
+//* CAN BE FED TO SORT - AN INDEXED CLUSTER CANNOT BE SORT'S
+//* SORTIN DIRECTLY.
+//*-------------------------------------------------------------
+//SYSPRINT DD SYSOUT=*
+//INDS     DD DSN=HW1.MASTER.KSDS,DISP=SHR
+//OUTDS    DD DSN=HW1.MASTER.EXTRACT,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=61,BLKSIZE=0)
+//SYSIN    DD *
+  REPRO INFILE(INDS) OUTFILE(OUTDS)
+/*
+//*
+//SORTHW1  EXEC PGM=SORT
+//*-------------------------------------------------------------
+//* RESEQUENCE THE HW1 EXTRACT BY HW1-TEAM (POSITIONS 33-52)
+//* THEN HW1-ID (POSITIONS 1-7) - SEE THE HW1REC COPYBOOK FOR
+//* THE RECORD LAYOUT THESE OFFSETS ARE BASED ON.
+//*-------------------------------------------------------------
+//SYSOUT   DD SYSOUT=*
+//SORTIN   DD DSN=HW1.MASTER.EXTRACT,DISP=SHR
+//SORTOUT  DD DSN=HW1.MASTER.SORTED,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=61,BLKSIZE=0)
+//SYSIN    DD *
+  SORT FIELDS=(33,20,CH,A,1,7,CH,A)
+/*
+//*
+//RPTSTEP  EXEC PGM=COBOLAPP1RPT
+//*-------------------------------------------------------------
+//* COBDD IS THE TEAM/ID-SORTED HW1 EXTRACT, COBDD4 IS THE
+//* PRINTED ROSTER.
+//*-------------------------------------------------------------
+//STEPLIB  DD DSN=HW1.LOADLIB,DISP=SHR
+//COBDD    DD DSN=HW1.MASTER.SORTED,DISP=SHR
+//COBDD4   DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//*
+//EXTSTEP  EXEC PGM=COBOLAPP1EXT
+//*-------------------------------------------------------------
+//* SAME TEAM/ID-SORTED HW1 EXTRACT AS RPTSTEP ON COBDD, COBDD10
+//* IS THE COMMA-DELIMITED OUTPUT FOR DOWNSTREAM SYSTEMS.
+//*-------------------------------------------------------------
+//STEPLIB  DD DSN=HW1.LOADLIB,DISP=SHR
+//COBDD    DD DSN=HW1.MASTER.SORTED,DISP=SHR
+//COBDD10  DD DSN=HW1.MASTER.CSV,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5),RLSE)
+//SYSOUT   DD SYSOUT=*
+//

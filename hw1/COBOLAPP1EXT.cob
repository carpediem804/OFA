@@ -0,0 +1,264 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    COBOLAPP1EXT.
+000300 AUTHOR.        D BARRETT.
+000400 INSTALLATION.  ACADEMIC COMPUTING - HW1 ROSTER SYSTEM.
+000500 DATE-WRITTEN.  2026809.
+000600 DATE-COMPILED.
+000700*
+000800*-------------------------------------------------------------
+000900* MODIFICATION HISTORY
+001000*-------------------------------------------------------------
+001100* 2026809  DB   NEW PROGRAM - READS HW1-FILE AND WRITES A
+001200*               COMMA-DELIMITED EXTRACT (HW1-ID, HW1-NAME,
+001300*               HW1-TEAM) WITH A HEADER ROW SO DOWNSTREAM
+001400*               SYSTEMS CAN PICK UP THE ROSTER WITHOUT
+001500*               READING OUR FIXED-WIDTH LAYOUT DIRECTLY.
+001510* 2026809  DB   HW1 NOW READS THE TEAM/ID-SORTED SEQUENTIAL
+001520*               EXTRACT PRODUCED BY THE JCL SORT STEP AHEAD OF
+001530*               THIS PROGRAM (SAME AS COBOLAPP1RPT) SO THE
+001540*               DOWNSTREAM CSV EXTRACT ALSO COMES OUT IN
+001550*               PREDICTABLE TEAM ORDER INSTEAD OF WHATEVER
+001560*               ORDER RECORDS SIT IN ON THE LIVE MASTER.
+001600*-------------------------------------------------------------
+001700*
+001800 ENVIRONMENT DIVISION.
+001900 CONFIGURATION SECTION.
+002000 SOURCE-COMPUTER.   IBM-370.
+002100 OBJECT-COMPUTER.   IBM-370.
+002200 INPUT-OUTPUT SECTION.
+002300 FILE-CONTROL.
+002400*-------------------------------------------------------------
+002500*    HW1       -  TEAM/ID-SORTED ROSTER EXTRACT, READ
+002520*                 SEQUENTIALLY (SEE THE JCL SORT STEP AHEAD OF
+002540*                 THIS PROGRAM)
+002600*    CSV-FILE  -  COMMA-DELIMITED EXTRACT FOR DOWNSTREAM USE
+002700*-------------------------------------------------------------
+002800     SELECT HW1 ASSIGN TO COBDD
+002900         ORGANIZATION IS SEQUENTIAL
+003200         FILE STATUS IS WS-HW1-STATUS.
+003300*
+003400     SELECT CSV-FILE ASSIGN TO COBDD10
+003500         ORGANIZATION IS LINE SEQUENTIAL
+003600         FILE STATUS IS WS-CSV-STATUS.
+003700*
+003800 DATA DIVISION.
+003900 FILE SECTION.
+004000 FD  HW1
+004100     LABEL RECORDS ARE STANDARD.
+004200 01  HW1-FILE.
+004210     COPY HW1REC
+004220         REPLACING ==PREFIX== BY HW1.
+004300*
+004400 FD  CSV-FILE
+004500     LABEL RECORDS ARE OMITTED.
+004600 01  CSV-LINE                        PIC X(80).
+004700*
+004800 WORKING-STORAGE SECTION.
+004900*-------------------------------------------------------------
+005000*    WS-HW1-EOF-SW  -  END OF HW1
+005100*-------------------------------------------------------------
+005200 01  WS-HW1-EOF-SW               PIC X(01).
+005300     88  WS-HW1-EOF                  VALUE 'Y'.
+005400     88  WS-HW1-NOT-EOF              VALUE 'N'.
+005500*
+005600*-------------------------------------------------------------
+005700*    FILE STATUS FIELDS
+005800*-------------------------------------------------------------
+005900 01  WS-HW1-STATUS                   PIC X(02).
+006000     88  WS-HW1-STATUS-OK                VALUE '00'.
+006100     88  WS-HW1-STATUS-EOF               VALUE '10'.
+006200 01  WS-CSV-STATUS                   PIC X(02).
+006300     88  WS-CSV-STATUS-OK                VALUE '00'.
+006400*
+006500*-------------------------------------------------------------
+006600*    WS-NAME-LEN / WS-TEAM-LEN  -  LENGTH OF HW1-NAME/HW1-TEAM
+006700*        WITH TRAILING SPACES TRIMMED OFF, USED TO QUOTE ONLY
+006800*        THE SIGNIFICANT CHARACTERS INTO THE CSV LINE.
+006900*-------------------------------------------------------------
+007000 01  WS-NAME-LEN                 PIC 9(02)   COMP.
+007100 01  WS-TEAM-LEN                 PIC 9(02)   COMP.
+007200*
+007300*-------------------------------------------------------------
+007400*    WS-CSV-LINE  -  ONE BUILT DETAIL RECORD BEFORE IT IS
+007500*        MOVED TO CSV-LINE AND WRITTEN.
+007600*-------------------------------------------------------------
+007700 01  WS-CSV-LINE                 PIC X(80).
+007800*
+007900 01  WS-HDR-LINE                 PIC X(25)
+008000         VALUE 'HW1-ID,HW1-NAME,HW1-TEAM'.
+008100*
+008200 01  WS-EXTRACT-COUNT            PIC 9(07)   COMP VALUE ZERO.
+008300*
+008400 PROCEDURE DIVISION.
+008500*=============================================================
+008600 0000-MAINLINE SECTION.
+008700*=============================================================
+008800     PERFORM 1000-INITIALIZE
+008900         THRU 1000-EXIT.
+009000     PERFORM 2000-EXTRACT-RECORD
+009100         THRU 2000-EXIT
+009200         UNTIL WS-HW1-EOF.
+009300     PERFORM 8000-TERMINATE
+009400         THRU 8000-EXIT.
+009500     STOP RUN.
+009600*
+009700*=============================================================
+009800* 1000-INITIALIZE  -  OPEN THE MASTER AND THE EXTRACT FILE,
+009900*     WRITE THE HEADER ROW, AND READ THE FIRST HW1 RECORD.
+010000*=============================================================
+010100 1000-INITIALIZE.
+010200     OPEN INPUT HW1.
+010300     IF NOT WS-HW1-STATUS-OK
+010400         DISPLAY 'OPEN INPUT HW1 FAILED - FILE STATUS = '
+010500             WS-HW1-STATUS
+010600         PERFORM 9900-ABEND
+010700             THRU 9900-EXIT
+010800     END-IF.
+010900     OPEN OUTPUT CSV-FILE.
+011000     IF NOT WS-CSV-STATUS-OK
+011100         DISPLAY 'OPEN OUTPUT CSV-FILE FAILED - FILE STATUS = '
+011200             WS-CSV-STATUS
+011300         PERFORM 9900-ABEND
+011400             THRU 9900-EXIT
+011500     END-IF.
+011600     WRITE CSV-LINE FROM WS-HDR-LINE.
+011700     IF NOT WS-CSV-STATUS-OK
+011800         DISPLAY 'WRITE CSV-FILE FAILED - FILE STATUS = '
+011900             WS-CSV-STATUS
+012000         PERFORM 9900-ABEND
+012100             THRU 9900-EXIT
+012200     END-IF.
+012300     SET WS-HW1-NOT-EOF TO TRUE.
+012400     PERFORM 1100-READ-HW1
+012500         THRU 1100-EXIT.
+012600 1000-EXIT.
+012700     EXIT.
+012800*
+012900*=============================================================
+013000* 1100-READ-HW1  -  READ THE NEXT ROSTER RECORD.
+013100*=============================================================
+013200 1100-READ-HW1.
+013300     READ HW1
+013400         AT END
+013500             SET WS-HW1-EOF          TO TRUE
+013600     END-READ.
+013700     IF NOT WS-HW1-STATUS-OK AND NOT WS-HW1-STATUS-EOF
+013800         DISPLAY 'READ HW1 FAILED - FILE STATUS = '
+013900             WS-HW1-STATUS
+014000         PERFORM 9900-ABEND
+014100             THRU 9900-EXIT
+014200     END-IF.
+014300 1100-EXIT.
+014400     EXIT.
+014500*
+014600*=============================================================
+014700* 2000-EXTRACT-RECORD  -  BUILD AND WRITE ONE CSV DETAIL LINE,
+014800*     THEN READ THE NEXT ROSTER RECORD.
+014900*=============================================================
+015000 2000-EXTRACT-RECORD.
+015100     PERFORM 3000-BUILD-CSV-LINE
+015200         THRU 3000-EXIT.
+015300     WRITE CSV-LINE FROM WS-CSV-LINE.
+015400     IF NOT WS-CSV-STATUS-OK
+015500         DISPLAY 'WRITE CSV-FILE FAILED - FILE STATUS = '
+015600             WS-CSV-STATUS
+015700         PERFORM 9900-ABEND
+015800             THRU 9900-EXIT
+015900     END-IF.
+016000     ADD 1                           TO WS-EXTRACT-COUNT.
+016100     PERFORM 1100-READ-HW1
+016200         THRU 1100-EXIT.
+016300 2000-EXIT.
+016400     EXIT.
+016500*
+016600*=============================================================
+016700* 3000-BUILD-CSV-LINE  -  QUOTE AND TRIM HW1-NAME AND HW1-TEAM
+016800*     AND STRING HW1-ID/HW1-NAME/HW1-TEAM TOGETHER INTO
+016900*     WS-CSV-LINE AS ONE COMMA-DELIMITED DETAIL LINE.
+017000*=============================================================
+017100 3000-BUILD-CSV-LINE.
+017200     PERFORM 3100-TRIM-NAME
+017300         THRU 3100-EXIT.
+017400     PERFORM 3200-TRIM-TEAM
+017500         THRU 3200-EXIT.
+017600     MOVE SPACES TO WS-CSV-LINE.
+017700     STRING
+017800             HW1-ID                          DELIMITED BY SIZE
+017900             ','                              DELIMITED BY SIZE
+018000             '"'                              DELIMITED BY SIZE
+018100             HW1-NAME(1:WS-NAME-LEN)          DELIMITED BY SIZE
+018200             '"'                              DELIMITED BY SIZE
+018300             ','                              DELIMITED BY SIZE
+018400             '"'                              DELIMITED BY SIZE
+018500             HW1-TEAM(1:WS-TEAM-LEN)          DELIMITED BY SIZE
+018600             '"'                              DELIMITED BY SIZE
+018700         INTO WS-CSV-LINE
+018800     END-STRING.
+018900 3000-EXIT.
+019000     EXIT.
+019100*
+019200*=============================================================
+019300* 3100-TRIM-NAME  -  FIND THE LENGTH OF HW1-NAME WITH TRAILING
+019400*     SPACES REMOVED.
+019500*=============================================================
+019600 3100-TRIM-NAME.
+019700     PERFORM VARYING WS-NAME-LEN FROM 25 BY -1
+019800         UNTIL WS-NAME-LEN = 0
+019900             OR HW1-NAME(WS-NAME-LEN:1) NOT = SPACE
+020000     END-PERFORM.
+020100     IF WS-NAME-LEN = 0
+020200         MOVE 1 TO WS-NAME-LEN
+020300     END-IF.
+020400 3100-EXIT.
+020500     EXIT.
+020600*
+020700*=============================================================
+020800* 3200-TRIM-TEAM  -  FIND THE LENGTH OF HW1-TEAM WITH TRAILING
+020900*     SPACES REMOVED.
+021000*=============================================================
+021100 3200-TRIM-TEAM.
+021200     PERFORM VARYING WS-TEAM-LEN FROM 20 BY -1
+021300         UNTIL WS-TEAM-LEN = 0
+021400             OR HW1-TEAM(WS-TEAM-LEN:1) NOT = SPACE
+021500     END-PERFORM.
+021600     IF WS-TEAM-LEN = 0
+021700         MOVE 1 TO WS-TEAM-LEN
+021800     END-IF.
+021900 3200-EXIT.
+022000     EXIT.
+022100*
+022200*=============================================================
+022300* 8000-TERMINATE  -  DISPLAY THE EXTRACT COUNT AND CLOSE THE
+022400*     FILES.
+022500*=============================================================
+022600 8000-TERMINATE.
+022700     DISPLAY 'HW1 RECORDS EXTRACTED = ' WS-EXTRACT-COUNT.
+022800     CLOSE HW1.
+022900     IF NOT WS-HW1-STATUS-OK
+023000         DISPLAY 'CLOSE HW1 FAILED - FILE STATUS = '
+023100             WS-HW1-STATUS
+023200         PERFORM 9900-ABEND
+023300             THRU 9900-EXIT
+023400     END-IF.
+023500     CLOSE CSV-FILE.
+023600     IF NOT WS-CSV-STATUS-OK
+023700         DISPLAY 'CLOSE CSV-FILE FAILED - FILE STATUS = '
+023800             WS-CSV-STATUS
+023900         PERFORM 9900-ABEND
+024000             THRU 9900-EXIT
+024100     END-IF.
+024200 8000-EXIT.
+024300     EXIT.
+024400*
+024500*=============================================================
+024600* 9900-ABEND  -  DISPLAY THE FAILURE (ALREADY LOGGED BY THE
+024700*     CALLER) AND END THE RUN WITH A NON-ZERO RETURN CODE SO
+024800*     THE JOB STEP CONDITION CODE REFLECTS THE FAILURE.
+024900*=============================================================
+025000 9900-ABEND.
+025100     DISPLAY 'COBOLAPP1EXT ABENDING - SEE FILE STATUS MESSAGE'.
+025200     DISPLAY 'ABOVE'.
+025300     MOVE 16 TO RETURN-CODE.
+025400     STOP RUN.
+025500 9900-EXIT.
+025600     EXIT.

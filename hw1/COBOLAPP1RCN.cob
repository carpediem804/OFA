@@ -0,0 +1,452 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    COBOLAPP1RCN.
+000120 AUTHOR.        D BARRETT.
+000130 INSTALLATION.  ACADEMIC COMPUTING - HW1 ROSTER SYSTEM.
+000140 DATE-WRITTEN.  2026809.
+000150 DATE-COMPILED.
+000160*
+000170*-------------------------------------------------------------
+000180* MODIFICATION HISTORY
+000190*-------------------------------------------------------------
+000200* 2026809  DB   NEW PROGRAM - COMPARES YESTERDAY'S AND TODAY'S
+000210*               HW1 SNAPSHOT EXTRACTS BY HW1-ID AND PRINTS AN
+000220*               ADDED/DELETED/CHANGED RECONCILIATION REPORT.
+000230*               THE TWO SNAPSHOTS ARE ASSUMED TO BE UNLOADED
+000240*               FROM HW1 IN ASCENDING HW1-ID ORDER (HW1 IS
+000250*               KEYED, SO A SEQUENTIAL UNLOAD IS ALREADY IN
+000260*               KEY ORDER) BY AN EARLIER JOB STEP - THIS
+000270*               PROGRAM DOES NOT SORT THEM ITSELF.
+000275* 2026809  DB   HW1-OLD-FILE AND HW1-NEW-FILE NOW COME FROM
+000276*               THE SHARED HW1REC COPYBOOK INSTEAD OF BEING
+000277*               CODED HERE.
+000278* 2026809  DB   2000-COMPARE-RECORDS NOW ALSO TREATS A CHANGED
+000279*               HW1-STATUS OR HW1-EFFECTIVE-DATE AS A CHANGE -
+000280*               THESE FIELDS WERE ADDED TO THE SHARED HW1REC
+000281*               COPYBOOK AFTER THIS PROGRAM WAS WRITTEN AND HAD
+000282*               NEVER BEEN WIRED INTO THE COMPARISON, SO A
+000283*               STATUS FLIP WITH NAME/TEAM UNCHANGED WAS
+000284*               SILENTLY DROPPED FROM THE REPORT. ADDED A
+000285*               SECOND PRINT LINE TO WS-CHANGE-LINE SHOWING THE
+000286*               OLD/NEW STATUS AND EFFECTIVE DATE.
+000286* 2026809  DB   8000-TERMINATE NOW CHECKS THE FILE STATUS AFTER
+000286*               CLOSE HW1OLD, CLOSE HW1NEW AND CLOSE RCN-FILE,
+000286*               MATCHING THE STATUS CHECKING THIS PROGRAM ALREADY
+000286*               DOES ON EVERY OPEN AND READ.
+000287*-------------------------------------------------------------
+000290*
+000300 ENVIRONMENT DIVISION.
+000310 CONFIGURATION SECTION.
+000320 SOURCE-COMPUTER.   IBM-370.
+000330 OBJECT-COMPUTER.   IBM-370.
+000340 INPUT-OUTPUT SECTION.
+000350 FILE-CONTROL.
+000360*-------------------------------------------------------------
+000370*    HW1OLD    -  YESTERDAY'S HW1 SNAPSHOT, ASCENDING HW1-ID
+000380*    HW1NEW    -  TODAY'S HW1 SNAPSHOT, ASCENDING HW1-ID
+000390*    RCN-FILE  -  PRINTED RECONCILIATION REPORT
+000400*-------------------------------------------------------------
+000410     SELECT HW1OLD ASSIGN TO COBDD5
+000420         ORGANIZATION IS SEQUENTIAL
+000430         FILE STATUS IS WS-OLD-STATUS.
+000440*
+000450     SELECT HW1NEW ASSIGN TO COBDD6
+000460         ORGANIZATION IS SEQUENTIAL
+000470         FILE STATUS IS WS-NEW-STATUS.
+000480*
+000490     SELECT RCN-FILE ASSIGN TO COBDD7
+000500         ORGANIZATION IS SEQUENTIAL
+000510         FILE STATUS IS WS-RCN-STATUS.
+000520*
+000530 DATA DIVISION.
+000540 FILE SECTION.
+000550 FD  HW1OLD
+000560     LABEL RECORDS ARE STANDARD.
+000570 01  HW1-OLD-FILE.
+000575     COPY HW1REC
+000576         REPLACING ==PREFIX== BY OLD.
+000610*
+000620 FD  HW1NEW
+000630     LABEL RECORDS ARE STANDARD.
+000640 01  HW1-NEW-FILE.
+000645     COPY HW1REC
+000646         REPLACING ==PREFIX== BY NEW.
+000680*
+000690 FD  RCN-FILE
+000700     LABEL RECORDS ARE STANDARD.
+000710 01  RCN-LINE                        PIC X(132).
+000720*
+000730 WORKING-STORAGE SECTION.
+000740*-------------------------------------------------------------
+000750*    END-OF-FILE AND STATUS SWITCHES
+000760*-------------------------------------------------------------
+000770 01  WS-OLD-EOF-SW               PIC X(01).
+000780     88  WS-OLD-EOF                  VALUE 'Y'.
+000790     88  WS-OLD-NOT-EOF               VALUE 'N'.
+000800*
+000810 01  WS-NEW-EOF-SW               PIC X(01).
+000820     88  WS-NEW-EOF                  VALUE 'Y'.
+000830     88  WS-NEW-NOT-EOF               VALUE 'N'.
+000840*
+000850 01  WS-OLD-STATUS                   PIC X(02).
+000860     88  WS-OLD-STATUS-OK               VALUE '00'.
+000870     88  WS-OLD-STATUS-EOF              VALUE '10'.
+000880*
+000890 01  WS-NEW-STATUS                   PIC X(02).
+000900     88  WS-NEW-STATUS-OK               VALUE '00'.
+000910     88  WS-NEW-STATUS-EOF              VALUE '10'.
+000920*
+000930 01  WS-RCN-STATUS                   PIC X(02).
+000940     88  WS-RCN-STATUS-OK               VALUE '00'.
+000950*
+000960*-------------------------------------------------------------
+000970*    RUN COUNTERS
+000980*-------------------------------------------------------------
+000990 01  WS-ADD-COUNT                PIC 9(07)   COMP VALUE ZERO.
+001000 01  WS-DELETE-COUNT             PIC 9(07)   COMP VALUE ZERO.
+001010 01  WS-CHANGE-COUNT             PIC 9(07)   COMP VALUE ZERO.
+001020 01  WS-LINE-COUNT               PIC 9(03)   COMP VALUE ZERO.
+001030 01  WS-MAX-LINES                PIC 9(03)   VALUE 50.
+001040 01  WS-PAGE-COUNT               PIC 9(03)   COMP VALUE ZERO.
+001050*
+001060*-------------------------------------------------------------
+001070*    PRINT LINE LAYOUTS
+001080*-------------------------------------------------------------
+001090 01  WS-HDG1-LINE.
+001100     05  FILLER                  PIC X(01)   VALUE SPACE.
+001110     05  FILLER                  PIC X(40)
+001120             VALUE 'HW1 DAILY RECONCILIATION REPORT'.
+001130     05  FILLER                  PIC X(06)   VALUE 'PAGE '.
+001140     05  HDG1-PAGE               PIC ZZZ9.
+001150     05  FILLER                  PIC X(81)   VALUE SPACES.
+001160*
+001170 01  WS-HDG2-LINE.
+001180     05  FILLER                  PIC X(01)   VALUE SPACE.
+001190     05  FILLER                  PIC X(10)   VALUE 'ACTION'.
+001200     05  FILLER                  PIC X(10)   VALUE 'HW1-ID'.
+001210     05  FILLER                  PIC X(20)   VALUE 'NAME'.
+001220     05  FILLER                  PIC X(20)   VALUE 'TEAM'.
+001230     05  FILLER                  PIC X(51)   VALUE SPACES.
+001240*
+001250 01  WS-DETAIL-LINE.
+001260     05  FILLER                  PIC X(01)   VALUE SPACES.
+001270     05  DTL-ACTION              PIC X(09).
+001280     05  FILLER                  PIC X(01)   VALUE SPACES.
+001290     05  DTL-ID                  PIC 9(07).
+001300     05  FILLER                  PIC X(03)   VALUE SPACES.
+001310     05  DTL-NAME                PIC X(25).
+001320     05  FILLER                  PIC X(03)   VALUE SPACES.
+001330     05  DTL-TEAM                PIC X(20).
+001340     05  FILLER                  PIC X(63)   VALUE SPACES.
+001350*
+001360 01  WS-CHANGE-LINE.
+001370     05  FILLER                  PIC X(01)   VALUE SPACES.
+001380     05  CHG-ACTION              PIC X(09)   VALUE 'CHANGED'.
+001390     05  FILLER                  PIC X(01)   VALUE SPACES.
+001400     05  CHG-ID                  PIC 9(07).
+001410     05  FILLER                  PIC X(03)   VALUE SPACES.
+001420     05  FILLER                  PIC X(05)   VALUE 'WAS: '.
+001430     05  CHG-OLD-NAME            PIC X(25).
+001440     05  FILLER                  PIC X(01)   VALUE SPACES.
+001450     05  CHG-OLD-TEAM            PIC X(20).
+001460     05  FILLER                  PIC X(02)   VALUE SPACES.
+001470     05  FILLER                  PIC X(05)   VALUE 'NOW: '.
+001480     05  CHG-NEW-NAME            PIC X(25).
+001490     05  FILLER                  PIC X(01)   VALUE SPACES.
+001500     05  CHG-NEW-TEAM            PIC X(20).
+001510     05  FILLER                  PIC X(05)   VALUE SPACES.
+001520*
+001521 01  WS-STATUS-CHANGE-LINE.
+001522     05  FILLER                  PIC X(11)   VALUE SPACES.
+001523     05  FILLER                  PIC X(11)
+001524             VALUE 'STATUS/EFF '.
+001525     05  FILLER                  PIC X(05)   VALUE 'WAS: '.
+001526     05  CHG-OLD-STATUS          PIC X(01).
+001527     05  FILLER                  PIC X(01)   VALUE SPACE.
+001528     05  CHG-OLD-EFF-DATE        PIC 9(08).
+001529     05  FILLER                  PIC X(02)   VALUE SPACES.
+001530     05  FILLER                  PIC X(05)   VALUE 'NOW: '.
+001531     05  CHG-NEW-STATUS          PIC X(01).
+001532     05  FILLER                  PIC X(01)   VALUE SPACE.
+001533     05  CHG-NEW-EFF-DATE        PIC 9(08).
+001534     05  FILLER                  PIC X(78)   VALUE SPACES.
+001535*
+001536 01  WS-TOTAL-LINE.
+001540     05  FILLER                  PIC X(03)   VALUE SPACES.
+001550     05  TOT-LABEL               PIC X(20).
+001560     05  TOT-COUNT               PIC ZZZZZZ9.
+001570     05  FILLER                  PIC X(102)  VALUE SPACES.
+001580*
+001590 PROCEDURE DIVISION.
+001600*=============================================================
+001610 0000-MAINLINE SECTION.
+001620*=============================================================
+001630     PERFORM 1000-INITIALIZE
+001640         THRU 1000-EXIT.
+001650     PERFORM 2000-COMPARE-RECORDS
+001660         THRU 2000-EXIT
+001670         UNTIL WS-OLD-EOF AND WS-NEW-EOF.
+001680     PERFORM 8000-TERMINATE
+001690         THRU 8000-EXIT.
+001700     STOP RUN.
+001710*
+001720*=============================================================
+001730* 1000-INITIALIZE  -  OPEN THE SNAPSHOTS AND THE REPORT, START
+001740*     THE FIRST PAGE, AND PRIME BOTH SNAPSHOTS WITH THEIR
+001750*     FIRST RECORD.
+001760*=============================================================
+001770 1000-INITIALIZE.
+001780     OPEN INPUT HW1OLD.
+001790     IF NOT WS-OLD-STATUS-OK
+001800         DISPLAY 'OPEN INPUT HW1OLD FAILED - FILE STATUS = '
+001810             WS-OLD-STATUS
+001820         PERFORM 9900-ABEND
+001830             THRU 9900-EXIT
+001840     END-IF.
+001850     OPEN INPUT HW1NEW.
+001860     IF NOT WS-NEW-STATUS-OK
+001870         DISPLAY 'OPEN INPUT HW1NEW FAILED - FILE STATUS = '
+001880             WS-NEW-STATUS
+001890         PERFORM 9900-ABEND
+001900             THRU 9900-EXIT
+001910     END-IF.
+001920     OPEN OUTPUT RCN-FILE.
+001930     IF NOT WS-RCN-STATUS-OK
+001940         DISPLAY 'OPEN OUTPUT RCN-FILE FAILED - FILE STATUS = '
+001950             WS-RCN-STATUS
+001960         PERFORM 9900-ABEND
+001970             THRU 9900-EXIT
+001980     END-IF.
+001990     SET WS-OLD-NOT-EOF             TO TRUE.
+002000     SET WS-NEW-NOT-EOF             TO TRUE.
+002010     PERFORM 4000-NEW-PAGE
+002020         THRU 4000-EXIT.
+002030     PERFORM 1100-READ-OLD
+002040         THRU 1100-EXIT.
+002050     PERFORM 1200-READ-NEW
+002060         THRU 1200-EXIT.
+002070 1000-EXIT.
+002080     EXIT.
+002090*
+002100*=============================================================
+002110* 1100-READ-OLD  -  READ THE NEXT YESTERDAY-SNAPSHOT RECORD.
+002120*=============================================================
+002130 1100-READ-OLD.
+002140     READ HW1OLD
+002150         AT END
+002160             SET WS-OLD-EOF          TO TRUE
+002170     END-READ.
+002180     IF NOT WS-OLD-STATUS-OK AND NOT WS-OLD-STATUS-EOF
+002190         DISPLAY 'READ HW1OLD FAILED - FILE STATUS = '
+002200             WS-OLD-STATUS
+002210         PERFORM 9900-ABEND
+002220             THRU 9900-EXIT
+002230     END-IF.
+002240 1100-EXIT.
+002250     EXIT.
+002260*
+002270*=============================================================
+002280* 1200-READ-NEW  -  READ THE NEXT TODAY-SNAPSHOT RECORD.
+002290*=============================================================
+002300 1200-READ-NEW.
+002310     READ HW1NEW
+002320         AT END
+002330             SET WS-NEW-EOF          TO TRUE
+002340     END-READ.
+002350     IF NOT WS-NEW-STATUS-OK AND NOT WS-NEW-STATUS-EOF
+002360         DISPLAY 'READ HW1NEW FAILED - FILE STATUS = '
+002370             WS-NEW-STATUS
+002380         PERFORM 9900-ABEND
+002390             THRU 9900-EXIT
+002400     END-IF.
+002410 1200-EXIT.
+002420     EXIT.
+002430*
+002440*=============================================================
+002450* 2000-COMPARE-RECORDS  -  CLASSIC MATCH-MERGE ON HW1-ID. AN
+002460*     ID PRESENT ONLY IN HW1NEW IS AN ADD, AN ID PRESENT ONLY
+002470*     IN HW1OLD IS A DELETE, AND AN ID PRESENT ON BOTH SIDES
+002480*     WITH A DIFFERENT NAME OR TEAM IS A CHANGE.
+002490*=============================================================
+002500 2000-COMPARE-RECORDS.
+002510     EVALUATE TRUE
+002520         WHEN WS-OLD-EOF
+002530             PERFORM 3100-PRINT-ADDED
+002540                 THRU 3100-EXIT
+002550             PERFORM 1200-READ-NEW
+002560                 THRU 1200-EXIT
+002570         WHEN WS-NEW-EOF
+002580             PERFORM 3200-PRINT-DELETED
+002590                 THRU 3200-EXIT
+002600             PERFORM 1100-READ-OLD
+002610                 THRU 1100-EXIT
+002620         WHEN OLD-ID < NEW-ID
+002630             PERFORM 3200-PRINT-DELETED
+002640                 THRU 3200-EXIT
+002650             PERFORM 1100-READ-OLD
+002660                 THRU 1100-EXIT
+002670         WHEN OLD-ID > NEW-ID
+002680             PERFORM 3100-PRINT-ADDED
+002690                 THRU 3100-EXIT
+002700             PERFORM 1200-READ-NEW
+002710                 THRU 1200-EXIT
+002720         WHEN OTHER
+002730             IF OLD-NAME NOT = NEW-NAME
+002740                     OR OLD-TEAM NOT = NEW-TEAM
+002745                 OR OLD-STATUS NOT = NEW-STATUS
+002748                 OR OLD-EFFECTIVE-DATE NOT = NEW-EFFECTIVE-DATE
+002750                 PERFORM 3300-PRINT-CHANGED
+002760                     THRU 3300-EXIT
+002770             END-IF
+002780             PERFORM 1100-READ-OLD
+002790                 THRU 1100-EXIT
+002800             PERFORM 1200-READ-NEW
+002810                 THRU 1200-EXIT
+002820     END-EVALUATE.
+002830 2000-EXIT.
+002840     EXIT.
+002850*
+002860*=============================================================
+002870* 3100-PRINT-ADDED  -  PRINT A RECORD PRESENT IN HW1NEW BUT
+002880*     NOT IN HW1OLD.
+002890*=============================================================
+002900 3100-PRINT-ADDED.
+002910     IF WS-LINE-COUNT NOT < WS-MAX-LINES
+002920         PERFORM 4000-NEW-PAGE
+002930             THRU 4000-EXIT
+002940     END-IF.
+002950     MOVE 'ADDED'                    TO DTL-ACTION.
+002960     MOVE NEW-ID                     TO DTL-ID.
+002970     MOVE NEW-NAME                   TO DTL-NAME.
+002980     MOVE NEW-TEAM                   TO DTL-TEAM.
+002990     WRITE RCN-LINE FROM WS-DETAIL-LINE
+003000         AFTER ADVANCING 1 LINE.
+003010     ADD 1                           TO WS-LINE-COUNT.
+003020     ADD 1                           TO WS-ADD-COUNT.
+003030 3100-EXIT.
+003040     EXIT.
+003050*
+003060*=============================================================
+003070* 3200-PRINT-DELETED  -  PRINT A RECORD PRESENT IN HW1OLD BUT
+003080*     NOT IN HW1NEW.
+003090*=============================================================
+003100 3200-PRINT-DELETED.
+003110     IF WS-LINE-COUNT NOT < WS-MAX-LINES
+003120         PERFORM 4000-NEW-PAGE
+003130             THRU 4000-EXIT
+003140     END-IF.
+003150     MOVE 'DELETED'                  TO DTL-ACTION.
+003160     MOVE OLD-ID                     TO DTL-ID.
+003170     MOVE OLD-NAME                   TO DTL-NAME.
+003180     MOVE OLD-TEAM                   TO DTL-TEAM.
+003190     WRITE RCN-LINE FROM WS-DETAIL-LINE
+003200         AFTER ADVANCING 1 LINE.
+003210     ADD 1                           TO WS-LINE-COUNT.
+003220     ADD 1                           TO WS-DELETE-COUNT.
+003230 3200-EXIT.
+003240     EXIT.
+003250*
+003260*=============================================================
+003270* 3300-PRINT-CHANGED  -  PRINT A RECORD WHOSE NAME, TEAM,
+003275*     STATUS, OR EFFECTIVE DATE DIFFERS BETWEEN HW1OLD AND
+003280*     HW1NEW, SHOWING BOTH IMAGES. A SECOND LINE SHOWS THE
+003285*     OLD/NEW STATUS AND EFFECTIVE DATE WHEN EITHER CHANGED.
+003290*=============================================================
+003300 3300-PRINT-CHANGED.
+003310     IF WS-LINE-COUNT NOT < WS-MAX-LINES
+003320         PERFORM 4000-NEW-PAGE
+003330             THRU 4000-EXIT
+003340     END-IF.
+003350     MOVE NEW-ID                     TO CHG-ID.
+003360     MOVE OLD-NAME                   TO CHG-OLD-NAME.
+003370     MOVE OLD-TEAM                   TO CHG-OLD-TEAM.
+003380     MOVE NEW-NAME                   TO CHG-NEW-NAME.
+003390     MOVE NEW-TEAM                   TO CHG-NEW-TEAM.
+003400     WRITE RCN-LINE FROM WS-CHANGE-LINE
+003410         AFTER ADVANCING 1 LINE.
+003420     ADD 1                           TO WS-LINE-COUNT.
+003430     ADD 1                           TO WS-CHANGE-COUNT.
+003432     IF OLD-STATUS NOT = NEW-STATUS
+003434             OR OLD-EFFECTIVE-DATE NOT = NEW-EFFECTIVE-DATE
+003436         IF WS-LINE-COUNT NOT < WS-MAX-LINES
+003438             PERFORM 4000-NEW-PAGE
+003440                 THRU 4000-EXIT
+003442         END-IF
+003444         MOVE OLD-STATUS             TO CHG-OLD-STATUS
+003446         MOVE OLD-EFFECTIVE-DATE     TO CHG-OLD-EFF-DATE
+003448         MOVE NEW-STATUS             TO CHG-NEW-STATUS
+003450         MOVE NEW-EFFECTIVE-DATE     TO CHG-NEW-EFF-DATE
+003452         WRITE RCN-LINE FROM WS-STATUS-CHANGE-LINE
+003454             AFTER ADVANCING 1 LINE
+003456         ADD 1                       TO WS-LINE-COUNT
+003458     END-IF.
+003460 3300-EXIT.
+003462     EXIT.
+003460*
+003470*=============================================================
+003480* 4000-NEW-PAGE  -  START A NEW PAGE WITH THE HEADING LINES.
+003490*=============================================================
+003500 4000-NEW-PAGE.
+003510     ADD 1                           TO WS-PAGE-COUNT.
+003520     MOVE WS-PAGE-COUNT              TO HDG1-PAGE.
+003530     WRITE RCN-LINE FROM WS-HDG1-LINE
+003540         AFTER ADVANCING PAGE.
+003550     WRITE RCN-LINE FROM WS-HDG2-LINE
+003560         AFTER ADVANCING 2 LINES.
+003570     MOVE 3                          TO WS-LINE-COUNT.
+003580 4000-EXIT.
+003590     EXIT.
+003600*
+003610*=============================================================
+003620* 8000-TERMINATE  -  PRINT THE RUN TOTALS AND CLOSE THE FILES.
+003630*=============================================================
+003640 8000-TERMINATE.
+003650     IF WS-LINE-COUNT NOT < WS-MAX-LINES
+003660         PERFORM 4000-NEW-PAGE
+003670             THRU 4000-EXIT
+003680     END-IF.
+003690     MOVE 'RECORDS ADDED   ='         TO TOT-LABEL.
+003700     MOVE WS-ADD-COUNT               TO TOT-COUNT.
+003710     WRITE RCN-LINE FROM WS-TOTAL-LINE
+003720         AFTER ADVANCING 2 LINES.
+003730     MOVE 'RECORDS DELETED ='         TO TOT-LABEL.
+003740     MOVE WS-DELETE-COUNT            TO TOT-COUNT.
+003750     WRITE RCN-LINE FROM WS-TOTAL-LINE
+003760         AFTER ADVANCING 1 LINE.
+003770     MOVE 'RECORDS CHANGED ='         TO TOT-LABEL.
+003780     MOVE WS-CHANGE-COUNT            TO TOT-COUNT.
+003790     WRITE RCN-LINE FROM WS-TOTAL-LINE
+003800         AFTER ADVANCING 1 LINE.
+003810     CLOSE HW1OLD.
+003811     IF NOT WS-OLD-STATUS-OK
+003812         DISPLAY 'CLOSE HW1OLD FAILED - FILE STATUS = '
+003813             WS-OLD-STATUS
+003814         PERFORM 9900-ABEND
+003815             THRU 9900-EXIT
+003816     END-IF.
+003820     CLOSE HW1NEW.
+003821     IF NOT WS-NEW-STATUS-OK
+003822         DISPLAY 'CLOSE HW1NEW FAILED - FILE STATUS = '
+003823             WS-NEW-STATUS
+003824         PERFORM 9900-ABEND
+003825             THRU 9900-EXIT
+003826     END-IF.
+003830     CLOSE RCN-FILE.
+003831     IF NOT WS-RCN-STATUS-OK
+003832         DISPLAY 'CLOSE RCN-FILE FAILED - FILE STATUS = '
+003833             WS-RCN-STATUS
+003834         PERFORM 9900-ABEND
+003835             THRU 9900-EXIT
+003836     END-IF.
+003840 8000-EXIT.
+003850     EXIT.
+003860*
+003870*=============================================================
+003880* 9900-ABEND  -  DISPLAY THE ABEND CONDITION AND END THE RUN
+003890*     WITH A NON-ZERO RETURN CODE.
+003900*=============================================================
+003910 9900-ABEND.
+003920     DISPLAY 'COBOLAPP1RCN ABENDING ON FILE STATUS ERROR'.
+003930     MOVE 16                         TO RETURN-CODE.
+003940     STOP RUN.
+003950 9900-EXIT.
+003960     EXIT.

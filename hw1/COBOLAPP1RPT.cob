@@ -0,0 +1,373 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    COBOLAPP1RPT.
+000300 AUTHOR.        D BARRETT.
+000400 INSTALLATION.  ACADEMIC COMPUTING - HW1 ROSTER SYSTEM.
+000500 DATE-WRITTEN.  2026809.
+000600 DATE-COMPILED.
+000700*
+000800*-------------------------------------------------------------
+000900* MODIFICATION HISTORY
+001000*-------------------------------------------------------------
+001100* 2026809  DB   NEW PROGRAM - READS HW1-FILE, SORTS BY
+001200*               HW1-TEAM/HW1-ID, AND PRINTS A PAGE-FORMATTED
+001300*               ROSTER WITH A COUNT PER TEAM AND A GRAND
+001400*               TOTAL RECORD COUNT.
+001450* 2026809  DB   HW1-FILE NOW COMES FROM THE SHARED HW1REC
+001460*               COPYBOOK INSTEAD OF BEING CODED HERE.
+001470* 2026809  DB   HW1 NOW READS THE TEAM/ID-SORTED SEQUENTIAL
+001472*               EXTRACT PRODUCED BY THE JCL SORT STEP AHEAD OF
+001474*               THIS PROGRAM RATHER THAN THE INDEXED MASTER
+001476*               ITSELF, SINCE A SORT STEP'S OUTPUT IS A PLAIN
+001478*               SEQUENTIAL DATASET AND CANNOT BE OPENED AS
+001480*               ORGANIZATION INDEXED. ADDED FILE STATUS
+001482*               CHECKING AND A 9900-ABEND PARAGRAPH TO MATCH
+001484*               THE REST OF THIS SYSTEM.
+001500*-------------------------------------------------------------
+001600*
+001700 ENVIRONMENT DIVISION.
+001800 CONFIGURATION SECTION.
+001900 SOURCE-COMPUTER.   IBM-370.
+002000 OBJECT-COMPUTER.   IBM-370.
+002100 INPUT-OUTPUT SECTION.
+002200 FILE-CONTROL.
+002300*-------------------------------------------------------------
+002400*    HW1       -  TEAM/ID-SORTED ROSTER EXTRACT, READ
+002420*                 SEQUENTIALLY (SEE THE JCL SORT STEP AHEAD OF
+002440*                 THIS PROGRAM)
+002500*    SORT-WORK -  WORK FILE FOR THE TEAM/ID SORT
+002600*    RPT-FILE  -  PRINTED ROSTER LISTING
+002700*-------------------------------------------------------------
+002800     SELECT HW1 ASSIGN TO COBDD
+002900         ORGANIZATION IS SEQUENTIAL
+003100         FILE STATUS IS WS-HW1-STATUS.
+003200*
+003300     SELECT SORT-WORK ASSIGN TO SORTWK1.
+003400*
+003500     SELECT RPT-FILE ASSIGN TO COBDD4
+003600         ORGANIZATION IS SEQUENTIAL
+003650         FILE STATUS IS WS-RPT-STATUS.
+003700*
+003800 DATA DIVISION.
+003900 FILE SECTION.
+004000 FD  HW1
+004100     LABEL RECORDS ARE STANDARD.
+004200 01  HW1-FILE.
+004210     COPY HW1REC
+004220         REPLACING ==PREFIX== BY HW1.
+004600*
+004700 SD  SORT-WORK.
+004800 01  SORT-REC.
+004900     05  SD-TEAM                     PIC X(20).
+005000     05  SD-ID                       PIC 9(07).
+005100     05  SD-NAME                     PIC X(25).
+005200*
+005300 FD  RPT-FILE
+005400     LABEL RECORDS ARE STANDARD.
+005500 01  RPT-LINE                        PIC X(132).
+005600*
+005700 WORKING-STORAGE SECTION.
+005800*-------------------------------------------------------------
+005900*    WS-HW1-EOF-SW  -  END OF HW1 DURING THE SORT INPUT PASS
+006000*-------------------------------------------------------------
+006100 01  WS-HW1-EOF-SW               PIC X(01).
+006200     88  WS-HW1-EOF                  VALUE 'Y'.
+006300     88  WS-HW1-NOT-EOF               VALUE 'N'.
+006400*
+006420*-------------------------------------------------------------
+006440*    FILE STATUS FIELDS  -  CHECKED AFTER EVERY OPEN, READ,
+006460*        WRITE, AND CLOSE.
+006480*-------------------------------------------------------------
+006500 01  WS-HW1-STATUS                   PIC X(02).
+006520     88  WS-HW1-STATUS-OK                VALUE '00'.
+006540     88  WS-HW1-STATUS-EOF               VALUE '10'.
+006560 01  WS-RPT-STATUS                   PIC X(02).
+006580     88  WS-RPT-STATUS-OK                VALUE '00'.
+006600*
+006500*-------------------------------------------------------------
+006600*    WS-SORT-EOF-SW  -  END OF THE SORTED FILE ON OUTPUT PASS
+006700*-------------------------------------------------------------
+006800 01  WS-SORT-EOF-SW              PIC X(01).
+006900     88  WS-SORT-EOF                  VALUE 'Y'.
+007000     88  WS-SORT-NOT-EOF              VALUE 'N'.
+007100*
+007200 01  WS-FIRST-RECORD-SW          PIC X(01).
+007300     88  WS-FIRST-RECORD              VALUE 'Y'.
+007400     88  WS-NOT-FIRST-RECORD          VALUE 'N'.
+007500*
+007600 01  WS-PREV-TEAM                PIC X(20)   VALUE SPACES.
+007700 01  WS-TEAM-COUNT               PIC 9(05)   COMP VALUE ZERO.
+007800 01  WS-GRAND-COUNT              PIC 9(07)   COMP VALUE ZERO.
+007900 01  WS-LINE-COUNT               PIC 9(03)   COMP VALUE ZERO.
+008000 01  WS-MAX-LINES                PIC 9(03)   VALUE 50.
+008100 01  WS-PAGE-COUNT               PIC 9(03)   COMP VALUE ZERO.
+008200*
+008300*-------------------------------------------------------------
+008400*    PRINT LINE LAYOUTS
+008500*-------------------------------------------------------------
+008600 01  WS-HDG1-LINE.
+008700     05  FILLER                  PIC X(01)   VALUE SPACE.
+008800     05  FILLER                  PIC X(40)
+008900             VALUE 'HW1 ROSTER LISTING BY TEAM'.
+009000     05  FILLER                  PIC X(06)   VALUE 'PAGE '.
+009100     05  HDG1-PAGE               PIC ZZZ9.
+009200     05  FILLER                  PIC X(81)   VALUE SPACES.
+009300*
+009400 01  WS-HDG2-LINE.
+009500     05  FILLER                  PIC X(01)   VALUE SPACE.
+009600     05  FILLER                  PIC X(10)   VALUE 'HW1-ID'.
+009700     05  FILLER                  PIC X(20)   VALUE 'HW1-NAME'.
+009800     05  FILLER                  PIC X(20)   VALUE 'HW1-TEAM'.
+009900     05  FILLER                  PIC X(81)   VALUE SPACES.
+010000*
+010100 01  WS-DETAIL-LINE.
+010200     05  FILLER                  PIC X(03)   VALUE SPACES.
+010300     05  DTL-ID                  PIC 9(07).
+010400     05  FILLER                  PIC X(03)   VALUE SPACES.
+010500     05  DTL-NAME                PIC X(25).
+010600     05  FILLER                  PIC X(03)   VALUE SPACES.
+010700     05  DTL-TEAM                PIC X(20).
+010800     05  FILLER                  PIC X(71)   VALUE SPACES.
+010900*
+011000 01  WS-TEAM-TOTAL-LINE.
+011100     05  FILLER                  PIC X(03)   VALUE SPACES.
+011200     05  FILLER            PIC X(16) VALUE 'RECORDS FOR TEAM'.
+011300     05  FILLER                  PIC X(01)   VALUE SPACE.
+011400     05  TOT-TEAM                PIC X(20).
+011500     05  FILLER                  PIC X(05)   VALUE SPACES.
+011600     05  TOT-COUNT               PIC ZZZZ9.
+011700     05  FILLER                  PIC X(81)   VALUE SPACES.
+011800*
+011900 01  WS-GRAND-TOTAL-LINE.
+012000     05  FILLER                  PIC X(03)   VALUE SPACES.
+012100     05  FILLER                  PIC X(30)
+012200             VALUE 'GRAND TOTAL RECORDS ON FILE ='.
+012300     05  FILLER                  PIC X(01)   VALUE SPACE.
+012400     05  GRD-COUNT               PIC ZZZZZZ9.
+012500     05  FILLER                  PIC X(71)   VALUE SPACES.
+012600*
+012700 PROCEDURE DIVISION.
+012800*=============================================================
+012900 0000-MAINLINE SECTION.
+013000*=============================================================
+013100     PERFORM 1000-INITIALIZE
+013200         THRU 1000-EXIT.
+013300     SORT SORT-WORK
+013400         ON ASCENDING KEY SD-TEAM
+013500         ON ASCENDING KEY SD-ID
+013600         INPUT PROCEDURE IS 2000-SORT-IN THRU 2000-EXIT
+013700         OUTPUT PROCEDURE IS 3000-SORT-OUT THRU 3000-EXIT.
+013800     PERFORM 8000-TERMINATE
+013900         THRU 8000-EXIT.
+014000     STOP RUN.
+014100*
+014200*=============================================================
+014300* 1000-INITIALIZE  -  SET THE RUN-LEVEL COUNTERS AND SWITCHES.
+014400*=============================================================
+014500 1000-INITIALIZE.
+014600     MOVE ZERO  TO WS-GRAND-COUNT.
+014700     MOVE ZERO  TO WS-PAGE-COUNT.
+014800     SET WS-FIRST-RECORD TO TRUE.
+014900 1000-EXIT.
+015000     EXIT.
+015100*
+015200*=============================================================
+015300* 2000-SORT-IN  -  READ HW1 SEQUENTIALLY AND RELEASE EVERY
+015400*     RECORD TO THE SORT.
+015500*=============================================================
+015600 2000-SORT-IN.
+015700     OPEN INPUT HW1.
+015720     IF NOT WS-HW1-STATUS-OK
+015740         DISPLAY 'OPEN INPUT HW1 FAILED - FILE STATUS = '
+015760             WS-HW1-STATUS
+015780         PERFORM 9900-ABEND
+015790             THRU 9900-EXIT
+015795     END-IF.
+015800     SET WS-HW1-NOT-EOF TO TRUE.
+015900     PERFORM 2100-READ-HW1
+016000         THRU 2100-EXIT.
+016100     PERFORM UNTIL WS-HW1-EOF
+016200         MOVE HW1-TEAM               TO SD-TEAM
+016300         MOVE HW1-ID                 TO SD-ID
+016400         MOVE HW1-NAME               TO SD-NAME
+016500         RELEASE SORT-REC
+016600         PERFORM 2100-READ-HW1
+016700             THRU 2100-EXIT
+016800     END-PERFORM.
+016900     CLOSE HW1.
+016920     IF NOT WS-HW1-STATUS-OK
+016940         DISPLAY 'CLOSE HW1 FAILED - FILE STATUS = '
+016960             WS-HW1-STATUS
+016980         PERFORM 9900-ABEND
+016990             THRU 9900-EXIT
+016995     END-IF.
+017000 2000-EXIT.
+017100     EXIT.
+017200*
+017300*=============================================================
+017400* 2100-READ-HW1  -  READ THE NEXT ROSTER RECORD.
+017500*=============================================================
+017600 2100-READ-HW1.
+017700     READ HW1
+017800         AT END
+017900             SET WS-HW1-EOF TO TRUE
+018000     END-READ.
+018020     IF NOT WS-HW1-STATUS-OK AND NOT WS-HW1-STATUS-EOF
+018040         DISPLAY 'READ HW1 FAILED - FILE STATUS = '
+018060             WS-HW1-STATUS
+018080         PERFORM 9900-ABEND
+018090             THRU 9900-EXIT
+018095     END-IF.
+018100 2100-EXIT.
+018200     EXIT.
+018300*
+018400*=============================================================
+018500* 3000-SORT-OUT  -  RETURN THE SORTED RECORDS AND PRINT THE
+018600*     PAGE-FORMATTED ROSTER, WITH A COUNT PER HW1-TEAM AND A
+018700*     GRAND TOTAL AT THE END.
+018800*=============================================================
+018900 3000-SORT-OUT.
+019000     OPEN OUTPUT RPT-FILE.
+019020     IF NOT WS-RPT-STATUS-OK
+019040         DISPLAY 'OPEN OUTPUT RPT-FILE FAILED - FILE STATUS = '
+019060             WS-RPT-STATUS
+019080         PERFORM 9900-ABEND
+019090             THRU 9900-EXIT
+019095     END-IF.
+019100     PERFORM 4000-NEW-PAGE
+019200         THRU 4000-EXIT.
+019300     SET WS-SORT-NOT-EOF TO TRUE.
+019400     PERFORM 3100-RETURN-SORT
+019500         THRU 3100-EXIT.
+019600     PERFORM UNTIL WS-SORT-EOF
+019700         IF WS-NOT-FIRST-RECORD AND SD-TEAM NOT = WS-PREV-TEAM
+019800             PERFORM 3200-PRINT-TEAM-TOTAL
+019900                 THRU 3200-EXIT
+020000         END-IF
+020100         IF WS-LINE-COUNT NOT < WS-MAX-LINES
+020200             PERFORM 4000-NEW-PAGE
+020300                 THRU 4000-EXIT
+020400         END-IF
+020500         MOVE SD-ID                  TO DTL-ID
+020600         MOVE SD-NAME                TO DTL-NAME
+020700         MOVE SD-TEAM                TO DTL-TEAM
+020800         WRITE RPT-LINE FROM WS-DETAIL-LINE
+020900             AFTER ADVANCING 1 LINE
+020920         IF NOT WS-RPT-STATUS-OK
+020940             DISPLAY 'WRITE RPT-FILE FAILED - FILE STATUS = '
+020960                 WS-RPT-STATUS
+020980             PERFORM 9900-ABEND
+020990                 THRU 9900-EXIT
+020995         END-IF
+021000         ADD 1                       TO WS-LINE-COUNT
+021100         ADD 1                       TO WS-TEAM-COUNT
+021200         ADD 1                       TO WS-GRAND-COUNT
+021300         MOVE SD-TEAM                TO WS-PREV-TEAM
+021400         SET WS-NOT-FIRST-RECORD TO TRUE
+021500         PERFORM 3100-RETURN-SORT
+021600             THRU 3100-EXIT
+021700     END-PERFORM.
+021800     IF WS-NOT-FIRST-RECORD
+021900         PERFORM 3200-PRINT-TEAM-TOTAL
+022000             THRU 3200-EXIT
+022100     END-IF.
+022200     MOVE WS-GRAND-COUNT             TO GRD-COUNT
+022300     WRITE RPT-LINE FROM WS-GRAND-TOTAL-LINE
+022400         AFTER ADVANCING 2 LINES.
+022420     IF NOT WS-RPT-STATUS-OK
+022440         DISPLAY 'WRITE RPT-FILE FAILED - FILE STATUS = '
+022460             WS-RPT-STATUS
+022480         PERFORM 9900-ABEND
+022490             THRU 9900-EXIT
+022495     END-IF.
+022500     CLOSE RPT-FILE.
+022520     IF NOT WS-RPT-STATUS-OK
+022540         DISPLAY 'CLOSE RPT-FILE FAILED - FILE STATUS = '
+022560             WS-RPT-STATUS
+022580         PERFORM 9900-ABEND
+022590             THRU 9900-EXIT
+022595     END-IF.
+022600 3000-EXIT.
+022700     EXIT.
+022800*
+022900*=============================================================
+023000* 3100-RETURN-SORT  -  RETURN THE NEXT SORTED RECORD.
+023100*=============================================================
+023200 3100-RETURN-SORT.
+023300     RETURN SORT-WORK
+023400         AT END
+023500             SET WS-SORT-EOF TO TRUE
+023600     END-RETURN.
+023700 3100-EXIT.
+023800     EXIT.
+023900*
+024000*=============================================================
+024100* 3200-PRINT-TEAM-TOTAL  -  PRINT THE RECORD COUNT FOR THE
+024200*     TEAM JUST COMPLETED AND RESET THE TEAM COUNTER.
+024300*=============================================================
+024400 3200-PRINT-TEAM-TOTAL.
+024500     IF WS-LINE-COUNT NOT < WS-MAX-LINES
+024600         PERFORM 4000-NEW-PAGE
+024700             THRU 4000-EXIT
+024800     END-IF.
+024900     MOVE WS-PREV-TEAM               TO TOT-TEAM
+025000     MOVE WS-TEAM-COUNT              TO TOT-COUNT
+025100     WRITE RPT-LINE FROM WS-TEAM-TOTAL-LINE
+025200         AFTER ADVANCING 1 LINE.
+025220     IF NOT WS-RPT-STATUS-OK
+025240         DISPLAY 'WRITE RPT-FILE FAILED - FILE STATUS = '
+025260             WS-RPT-STATUS
+025280         PERFORM 9900-ABEND
+025290             THRU 9900-EXIT
+025295     END-IF.
+025300     ADD 1                           TO WS-LINE-COUNT
+025400     MOVE ZERO                       TO WS-TEAM-COUNT.
+025500 3200-EXIT.
+025600     EXIT.
+025700*
+025800*=============================================================
+025900* 4000-NEW-PAGE  -  START A NEW PAGE WITH THE HEADING LINES.
+026000*=============================================================
+026100 4000-NEW-PAGE.
+026200     ADD 1                           TO WS-PAGE-COUNT.
+026300     MOVE WS-PAGE-COUNT              TO HDG1-PAGE.
+026400     WRITE RPT-LINE FROM WS-HDG1-LINE
+026500         AFTER ADVANCING PAGE.
+026520     IF NOT WS-RPT-STATUS-OK
+026540         DISPLAY 'WRITE RPT-FILE FAILED - FILE STATUS = '
+026560             WS-RPT-STATUS
+026580         PERFORM 9900-ABEND
+026590             THRU 9900-EXIT
+026595     END-IF.
+027100     WRITE RPT-LINE FROM WS-HDG2-LINE
+027200         AFTER ADVANCING 2 LINES.
+027220     IF NOT WS-RPT-STATUS-OK
+027240         DISPLAY 'WRITE RPT-FILE FAILED - FILE STATUS = '
+027260             WS-RPT-STATUS
+027280         PERFORM 9900-ABEND
+027290             THRU 9900-EXIT
+027295     END-IF.
+027300     MOVE 3                          TO WS-LINE-COUNT.
+027400 4000-EXIT.
+027500     EXIT.
+027600*
+027700*=============================================================
+027800* 8000-TERMINATE  -  NO FILES REMAIN OPEN; PLACEHOLDER FOR
+027900*     SYMMETRY WITH THE OTHER PROGRAMS IN THIS SYSTEM.
+028000*=============================================================
+028100 8000-TERMINATE.
+028200     CONTINUE.
+028300 8000-EXIT.
+028400     EXIT.
+028420*
+028440*=============================================================
+028460* 9900-ABEND  -  DISPLAY THE FAILURE (ALREADY LOGGED BY THE
+028480*     CALLER) AND END THE RUN WITH A NON-ZERO RETURN CODE SO
+028500*     THE JOB STEP CONDITION CODE REFLECTS THE FAILURE.
+028520*=============================================================
+028540 9900-ABEND.
+028560     DISPLAY 'COBOLAPP1RPT ABENDING - SEE FILE STATUS MESSAGE'.
+028580     DISPLAY 'ABOVE'.
+028600     MOVE 16 TO RETURN-CODE.
+028620     STOP RUN.
+028640 9900-EXIT.
+028660     EXIT.
